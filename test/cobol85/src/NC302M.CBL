@@ -4,13 +4,13 @@
 000400*THE FOLLOWING PROGRAM TESTS THE FLAGGING OF OBSOLETE             NC3024.2
 000500*MINIMUM SUBSET NUCLEUS FEATURES.                                 NC3024.2
 000600 AUTHOR. DAVID G BAMBER.                                          NC3024.2
-000700 Message expected for above statement: OBSOLETE                   NC3024.2
+000700*Message expected for above statement: OBSOLETE                   NC3024.2
 000800 INSTALLATION. NCC.                                               NC3024.2
-000900 Message expected for above statement: OBSOLETE                   NC3024.2
+000900*Message expected for above statement: OBSOLETE                   NC3024.2
 001000 DATE-WRITTEN. 19TH AUG 1988.                                     NC3024.2
-001100 Message expected for above statement: OBSOLETE                   NC3024.2
+001100*Message expected for above statement: OBSOLETE                   NC3024.2
 001200 SECURITY. NO SECURITY.                                           NC3024.2
-001300 Message expected for above statement: OBSOLETE                   NC3024.2
+001300*Message expected for above statement: OBSOLETE                   NC3024.2
 001400 ENVIRONMENT DIVISION.                                            NC3024.2
 001500 CONFIGURATION SECTION.                                           NC3024.2
 001600 SOURCE-COMPUTER.                                                 NC3024.2
@@ -22,30 +22,276 @@
 002200     CHARACTERS.                                                  NC3024.2
 002300*Message expected for above statement: OBSOLETE                   NC3024.2
 002400                                                                  NC3024.2
-002500                                                                  NC3024.2
-002600 DATA DIVISION.                                                   NC3024.2
-002700 PROCEDURE DIVISION.                                              NC3024.2
-002800                                                                  NC3024.2
-002900 NC302M-CONTROL.                                                  NC3024.2
-003000     PERFORM NC302M-ALTER THRU NC302M-STOP.                       NC3024.2
-003100     STOP RUN.                                                    NC3024.2
-003200                                                                  NC3024.2
-003300 NC302M-ALTER.                                                    NC3024.2
-003400     ALTER NC302M-PROC1 TO NC302M-PROC2.                          NC3024.2
-003500*Message expected for above statement: OBSOLETE                   NC3024.2
-003600                                                                  NC3024.2
-003700 NC302M-PROC1.                                                    NC3024.2
-003800     GO TO NC302M-PROC2.                                          NC3024.2
+002500 INPUT-OUTPUT SECTION.                                            NC3024.2
+002600 FILE-CONTROL.                                                    NC3024.2
+002700*CHECKPOINT FILE - HOLDS THE NEXT STEP-NO TO RUN SO A RERUN       NC3024.2
+002800*AFTER AN ABEND CAN RESUME WITHOUT REDOING COMPLETED STEPS.       NC3024.2
+002900     SELECT NC302M-CKPT-FILE                                      NC3024.2
+003000         ASSIGN TO "NC302CKP"                                     NC3024.2
+003100         ORGANIZATION IS LINE SEQUENTIAL                          NC3024.2
+003200         FILE STATUS IS NC302M-CKPT-STATUS.                       NC3024.2
+003300*STEP-LEVEL ELAPSED-TIME LOG - ONE LINE PER STEP SO A LONG        NC3024.2
+003400*BATCH WINDOW CAN BE TRACED TO THE STEP THAT GREW.                NC3024.2
+003500     SELECT NC302M-PERF-FILE                                      NC3024.2
+003600         ASSIGN TO "NC302PRF"                                     NC3024.2
+003700         ORGANIZATION IS LINE SEQUENTIAL                          NC3024.2
+003800         FILE STATUS IS NC302M-PERF-STATUS.                       NC3024.2
 003900                                                                  NC3024.2
-004000 NC302M-PROC2.                                                    NC3024.2
-004100     DISPLAY "DUMMY PROCEDURE".                                   NC3024.2
-004200                                                                  NC3024.2
-004300                                                                  NC3024.2
+004000 DATA DIVISION.                                                   NC3024.2
+004100 FILE SECTION.                                                    NC3024.2
+004200 FD  NC302M-CKPT-FILE.                                            NC3024.2
+004300 01  NC302M-CKPT-RECORD      PIC 9(02).                           NC3024.2
 004400                                                                  NC3024.2
-004500                                                                  NC3024.2
-004600 NC302M-STOP.                                                     NC3024.2
-004700     STOP "FNC302".                                               NC3024.2
-004800*Message expected for above statement: OBSOLETE                   NC3024.2
+004500 FD  NC302M-PERF-FILE.                                            NC3024.2
+004600 01  NC302M-PERF-RECORD      PIC X(40).                           NC3024.2
+004700                                                                  NC3024.2
+004800 WORKING-STORAGE SECTION.                                         NC3024.2
 004900                                                                  NC3024.2
-005000                                                                  NC3024.2
-005100*TOTAL NUMBER OF FLAGS EXPECTED = 7.                              NC3024.2
+005000*STEP-CONTROL TABLE REPLACES THE ALTER/GO TO DISPATCH THAT        NC3024.2
+005100*USED TO DRIVE NC302M-CONTROL - ADDING, DISABLING, OR             NC3024.2
+005200*REORDERING A PROCESSING STEP IS NOW A TABLE EDIT, NOT A          NC3024.2
+005300*CHANGE TO A SELF-MODIFYING GO TO TARGET.                         NC3024.2
+005400 01  STEP-COUNT              PIC 9(02) VALUE 3.                   NC3024.2
+005500 01  STEP-IDX                PIC 9(02).                           NC3024.2
+005600 01  STEP-TBL.                                                    NC3024.2
+005700     05  STEP-ROW OCCURS 3 TIMES.                                 NC3024.2
+005800         10  STEP-NO         PIC 9(02).                           NC3024.2
+005900         10  STEP-PARA-NAME  PIC X(12).                           NC3024.2
+006000         10  STEP-ENABLED    PIC X(01) VALUE "Y".                 NC3024.2
+006100             88  STEP-IS-ENABLED VALUE "Y".                       NC3024.2
+006200                                                                  NC3024.2
+006300*RESTART-AT-STEP - 00 ENTERED AT THE PROMPT MEANS "RESUME         NC3024.2
+006400*FROM THE CHECKPOINT FILE" RATHER THAN FORCING STEP 1.            NC3024.2
+006500 01  START-STEP              PIC 9(02) VALUE ZERO.                NC3024.2
+006600 01  CKPT-AT-SOF-SW          PIC X(01) VALUE "N".                 NC3024.2
+006700 01  NC302M-CKPT-STATUS      PIC X(02) VALUE "00".                NC3024.2
+006800     88  CKPT-FILE-HAS-ROW       VALUE "Y".                       NC3024.2
+006900                                                                  NC3024.2
+007000 01  STEP-START-TIME         PIC 9(08).                           NC3024.2
+007100 01  STEP-START-TIME-R REDEFINES STEP-START-TIME.                 NC3024.2
+007200     05  START-HH            PIC 9(02).                           NC3024.2
+007300     05  START-MM            PIC 9(02).                           NC3024.2
+007400     05  START-SS            PIC 9(02).                           NC3024.2
+007500     05  START-HS            PIC 9(02).                           NC3024.2
+007600 01  STEP-END-TIME           PIC 9(08).                           NC3024.2
+007700 01  STEP-END-TIME-R REDEFINES STEP-END-TIME.                     NC3024.2
+007800     05  END-HH              PIC 9(02).                           NC3024.2
+007900     05  END-MM              PIC 9(02).                           NC3024.2
+008000     05  END-SS              PIC 9(02).                           NC3024.2
+008100     05  END-HS              PIC 9(02).                           NC3024.2
+008200 01  STEP-ELAPSED-SECONDS    PIC 9(05).                           NC3024.2
+008300 01  PERF-LOG-REC.                                                NC3024.2
+008400     05  PLR-STEP-NO         PIC 9(02).                           NC3024.2
+008500     05  FILLER              PIC X(01) VALUE SPACE.               NC3024.2
+008600     05  PLR-PARA-NAME       PIC X(12).                           NC3024.2
+008700     05  FILLER              PIC X(01) VALUE SPACE.               NC3024.2
+008800     05  PLR-START-TIME      PIC 9(08).                           NC3024.2
+008900     05  FILLER              PIC X(01) VALUE SPACE.               NC3024.2
+009000     05  PLR-END-TIME        PIC 9(08).                           NC3024.2
+009100     05  FILLER              PIC X(01) VALUE SPACE.               NC3024.2
+009200     05  PLR-ELAPSED-SECONDS PIC 9(05).                           NC3024.2
+009300                                                                  NC3024.2
+009400*CENTRAL RETURN-CODE LEDGER - SEE copybooks/retcode-ledger.cpy    NC3024.2
+009500*FOR WHAT EACH STOP LITERAL MEANS AND THE RECOMMENDED ACTION.     NC3024.2
+009600     COPY retcode-ledger.                                         NC3024.2
+009700 01  RETCODE-LOOKUP-CODE     PIC X(08).                           NC3024.2
+009800 01  RETCODE-LEDGER-IDX      PIC 9(02).                           NC3024.2
+009900 01  RETCODE-FOUND-SW        PIC X(01) VALUE "N".                 NC3024.2
+010000     88  RETCODE-WAS-FOUND       VALUE "Y".                       NC3024.2
+010100                                                                  NC3024.2
+010200*BRANCH-TARGET RECORDS WHICH PARAGRAPH NC302M-PROC1 HANDED        NC3024.2
+010300*CONTROL TO - TODAY THAT IS ALWAYS NC302M-PROC2, BUT A FUTURE     NC3024.2
+010400*MULTI-BRANCH VERSION OF THIS DISPATCH IS AUDITABLE FROM THE      NC3024.2
+010500*START BECAUSE THE TRACE LINE ALREADY EXISTS.                     NC3024.2
+010600 01  BRANCH-TARGET           PIC X(12) VALUE SPACE.               NC3024.2
+010700                                                                  NC3024.2
+010800 01  NC302M-PERF-STATUS      PIC X(02) VALUE "00".                NC3024.2
+010900*PRE-FLIGHT VALIDATION - CONFIRM THE FILES THIS JOB NEEDS         NC3024.2
+011000*ARE ACTUALLY USABLE BEFORE ANY STEP RUNS, NOT PARTWAY            NC3024.2
+011100*THROUGH THE DISPATCH LOOP.                                       NC3024.2
+011200 01  PREFLIGHT-OK-SW         PIC X(01) VALUE "Y".                 NC3024.2
+011300     88  PREFLIGHT-OK            VALUE "Y".                       NC3024.2
+011400                                                                  NC3024.2
+011500*JOB LOG HEADER/TRAILER FIELDS - SEE copybooks/joblogcopy.cpy     NC3024.2
+011600     COPY joblogcopy.                                             NC3024.2
+011700                                                                  NC3024.2
+011800 PROCEDURE DIVISION.                                              NC3024.2
+011900                                                                  NC3024.2
+012000 NC302M-CONTROL.                                                  NC3024.2
+012100     MOVE "NC302M  " TO JOB-LOG-PROGRAM-ID.                       NC3024.2
+012200     PERFORM JOB-LOG-HEADER.                                      NC3024.2
+012300     PERFORM NC302M-INIT-STEPS.                                   NC3024.2
+012400     PERFORM NC302M-INIT-RETCODE-LEDGER.                          NC3024.2
+012500     PERFORM NC302M-GET-START-STEP.                               NC3024.2
+012600     PERFORM NC302M-PREFLIGHT-CHECK.                              NC3024.2
+012700     IF  PREFLIGHT-OK                                             NC3024.2
+012800         OPEN OUTPUT NC302M-PERF-FILE                             NC3024.2
+012900         PERFORM NC302M-RUN-STEPS                                 NC3024.2
+013000         CLOSE NC302M-PERF-FILE                                   NC3024.2
+013100         MOVE ZERO TO JOB-LOG-RETURN-CODE                         NC3024.2
+013200         PERFORM JOB-LOG-TRAILER                                  NC3024.2
+013300         STOP RUN                                                 NC3024.2
+013400     ELSE                                                         NC3024.2
+013500         MOVE "ENC302  " TO RETCODE-LOOKUP-CODE                   NC3024.2
+013600         PERFORM NC302M-LOOKUP-RETCODE                            NC3024.2
+013700         PERFORM NC302M-SEND-ALERT                                NC3024.2
+013800         MOVE 0008 TO JOB-LOG-RETURN-CODE                         NC3024.2
+013900         PERFORM JOB-LOG-TRAILER                                  NC3024.2
+014000         STOP RUN                                                 NC3024.2
+014100     END-IF.                                                      NC3024.2
+014200                                                                  NC3024.2
+014300 NC302M-SEND-ALERT.                                               NC3024.2
+014400*NO MAIL/MESSAGE-QUEUE INTEGRATION POINT IS AVAILABLE IN          NC3024.2
+014500*THIS ENVIRONMENT - A CONSOLE ALERT LINE IS THE STAND-IN          NC3024.2
+014600*UNTIL ONE IS WIRED UP, SAME AS THE CONNECT-RETRY/DEADLOCK-       NC3024.2
+014700*RETRY DISPLAY MESSAGES USED ELSEWHERE IN THE SHOP.               NC3024.2
+014800     DISPLAY "*** ALERT: NC302M ENDED ABNORMALLY (ENC302) "       NC3024.2
+014900             "- NOTIFY OPERATIONS NOW, DO NOT WAIT FOR THE "      NC3024.2
+015000             "MORNING REVIEW ***".                                NC3024.2
+015100                                                                  NC3024.2
+015200 NC302M-PREFLIGHT-CHECK.                                          NC3024.2
+015300     MOVE "Y" TO PREFLIGHT-OK-SW.                                 NC3024.2
+015400     OPEN OUTPUT NC302M-PERF-FILE.                                NC3024.2
+015500     IF  NC302M-PERF-STATUS NOT = "00"                            NC3024.2
+015600         MOVE "N" TO PREFLIGHT-OK-SW                              NC3024.2
+015700         DISPLAY "PRE-FLIGHT CHECK FAILED: CANNOT OPEN "          NC3024.2
+015800                 "PERFORMANCE LOG FILE, STATUS "                  NC3024.2
+015900                 NC302M-PERF-STATUS                               NC3024.2
+016000     ELSE                                                         NC3024.2
+016100         CLOSE NC302M-PERF-FILE                                   NC3024.2
+016200     END-IF.                                                      NC3024.2
+016300                                                                  NC3024.2
+016400 NC302M-INIT-RETCODE-LEDGER.                                      NC3024.2
+016500     MOVE "STOPRUN " TO RETCODE-LEDGER-CODE(1).                   NC3024.2
+016600     MOVE "*ALL*   " TO RETCODE-LEDGER-PROGRAM(1).                NC3024.2
+016700     MOVE "NORMAL STOP RUN - PROGRAM COMPLETED SUCCESSFULLY"      NC3024.2
+016800         TO RETCODE-LEDGER-MEANING(1).                            NC3024.2
+016900     MOVE "NONE - NO OPERATOR ACTION REQUIRED"                    NC3024.2
+017000         TO RETCODE-LEDGER-ACTION(1).                             NC3024.2
+017100     MOVE "FNC302  " TO RETCODE-LEDGER-CODE(2).                   NC3024.2
+017200     MOVE "NC302M  " TO RETCODE-LEDGER-PROGRAM(2).                NC3024.2
+017300     MOVE "NORMAL END OF NC302M BATCH CONTROL FLOW"               NC3024.2
+017400         TO RETCODE-LEDGER-MEANING(2).                            NC3024.2
+017500     MOVE "NONE - NORMAL EOJ, NO OPERATOR ACTION REQUIRED"        NC3024.2
+017600         TO RETCODE-LEDGER-ACTION(2).                             NC3024.2
+017700     MOVE "ENC302  " TO RETCODE-LEDGER-CODE(3).                   NC3024.2
+017800     MOVE "NC302M  " TO RETCODE-LEDGER-PROGRAM(3).                NC3024.2
+017900     MOVE "ABNORMAL STOP - PRE-FLIGHT CHECK OR STEP FAILURE"      NC3024.2
+018000         TO RETCODE-LEDGER-MEANING(3).                            NC3024.2
+018100     MOVE "CHECK NC302PRF PERF LOG, NOTIFY ON-CALL"               NC3024.2
+018200         TO RETCODE-LEDGER-ACTION(3).                             NC3024.2
+018300                                                                  NC3024.2
+018400 NC302M-LOOKUP-RETCODE.                                           NC3024.2
+018500     MOVE "N" TO RETCODE-FOUND-SW.                                NC3024.2
+018600     PERFORM VARYING RETCODE-LEDGER-IDX FROM 1 BY 1               NC3024.2
+018700             UNTIL RETCODE-LEDGER-IDX > RETCODE-LEDGER-COUNT      NC3024.2
+018800         IF  RETCODE-LEDGER-CODE(RETCODE-LEDGER-IDX)              NC3024.2
+018900                 = RETCODE-LOOKUP-CODE                            NC3024.2
+019000             MOVE "Y" TO RETCODE-FOUND-SW                         NC3024.2
+019100             DISPLAY "RETURN CODE: " RETCODE-LOOKUP-CODE          NC3024.2
+019200             DISPLAY "MEANING: "                                  NC3024.2
+019300                 RETCODE-LEDGER-MEANING(RETCODE-LEDGER-IDX)       NC3024.2
+019400             DISPLAY "ACTION: "                                   NC3024.2
+019500                 RETCODE-LEDGER-ACTION(RETCODE-LEDGER-IDX)        NC3024.2
+019600         END-IF                                                   NC3024.2
+019700     END-PERFORM.                                                 NC3024.2
+019800     IF  NOT RETCODE-WAS-FOUND                                    NC3024.2
+019900         DISPLAY "NO LEDGER ENTRY FOR RETURN CODE: "              NC3024.2
+020000                 RETCODE-LOOKUP-CODE                              NC3024.2
+020100     END-IF.                                                      NC3024.2
+020200                                                                  NC3024.2
+020300 NC302M-INIT-STEPS.                                               NC3024.2
+020400     MOVE 1 TO STEP-NO(1).                                        NC3024.2
+020500     MOVE "NC302M-PROC1" TO STEP-PARA-NAME(1).                    NC3024.2
+020600     MOVE "Y" TO STEP-ENABLED(1).                                 NC3024.2
+020700     MOVE 2 TO STEP-NO(2).                                        NC3024.2
+020800     MOVE "NC302M-PROC2" TO STEP-PARA-NAME(2).                    NC3024.2
+020900     MOVE "Y" TO STEP-ENABLED(2).                                 NC3024.2
+021000     MOVE 3 TO STEP-NO(3).                                        NC3024.2
+021100     MOVE "NC302M-STOP"  TO STEP-PARA-NAME(3).                    NC3024.2
+021200     MOVE "Y" TO STEP-ENABLED(3).                                 NC3024.2
+021300                                                                  NC3024.2
+021400 NC302M-GET-START-STEP.                                           NC3024.2
+021500     DISPLAY "ENTER STARTING STEP, OR 00 TO RESUME FROM "         NC3024.2
+021600             "CHECKPOINT:".                                       NC3024.2
+021700     ACCEPT START-STEP FROM CONSOLE.                              NC3024.2
+021800     IF  START-STEP = ZERO                                        NC3024.2
+021900         PERFORM NC302M-READ-CHECKPOINT                           NC3024.2
+022000     END-IF.                                                      NC3024.2
+022100     IF  START-STEP = ZERO                                        NC3024.2
+022200         MOVE 1 TO START-STEP                                     NC3024.2
+022300     END-IF.                                                      NC3024.2
+022400                                                                  NC3024.2
+022500 NC302M-READ-CHECKPOINT.                                          NC3024.2
+022600     MOVE "N" TO CKPT-AT-SOF-SW.                                  NC3024.2
+022700     OPEN INPUT NC302M-CKPT-FILE.                                 NC3024.2
+022800     IF  NC302M-CKPT-STATUS = "00"                                NC3024.2
+022900         READ NC302M-CKPT-FILE                                    NC3024.2
+023000             AT END                                               NC3024.2
+023100                 CONTINUE                                         NC3024.2
+023200             NOT AT END                                           NC3024.2
+023300                 MOVE "Y" TO CKPT-AT-SOF-SW                       NC3024.2
+023400                 MOVE NC302M-CKPT-RECORD TO START-STEP            NC3024.2
+023500         END-READ                                                 NC3024.2
+023600         CLOSE NC302M-CKPT-FILE                                   NC3024.2
+023700     END-IF.                                                      NC3024.2
+023800                                                                  NC3024.2
+023900 NC302M-RUN-STEPS.                                                NC3024.2
+024000     PERFORM VARYING STEP-IDX FROM 1 BY 1                         NC3024.2
+024100             UNTIL STEP-IDX > STEP-COUNT                          NC3024.2
+024200         IF  STEP-IS-ENABLED(STEP-IDX)                            NC3024.2
+024300         AND STEP-NO(STEP-IDX) >= START-STEP                      NC3024.2
+024400             ACCEPT STEP-START-TIME FROM TIME                     NC3024.2
+024500             PERFORM NC302M-DISPATCH-STEP                         NC3024.2
+024600             ACCEPT STEP-END-TIME FROM TIME                       NC3024.2
+024700             PERFORM NC302M-LOG-STEP-TIME                         NC3024.2
+024800             PERFORM NC302M-WRITE-CHECKPOINT                      NC3024.2
+024900         END-IF                                                   NC3024.2
+025000     END-PERFORM.                                                 NC3024.2
+025100                                                                  NC3024.2
+025200 NC302M-LOG-STEP-TIME.                                            NC3024.2
+025300     COMPUTE STEP-ELAPSED-SECONDS =                               NC3024.2
+025400         (END-HH * 3600 + END-MM * 60 + END-SS)                   NC3024.2
+025500         - (START-HH * 3600 + START-MM * 60 + START-SS).          NC3024.2
+025600     MOVE STEP-NO(STEP-IDX)        TO PLR-STEP-NO.                NC3024.2
+025700     MOVE STEP-PARA-NAME(STEP-IDX) TO PLR-PARA-NAME.              NC3024.2
+025800     MOVE STEP-START-TIME          TO PLR-START-TIME.             NC3024.2
+025900     MOVE STEP-END-TIME            TO PLR-END-TIME.               NC3024.2
+026000     MOVE STEP-ELAPSED-SECONDS     TO PLR-ELAPSED-SECONDS.        NC3024.2
+026100     WRITE NC302M-PERF-RECORD FROM PERF-LOG-REC.                  NC3024.2
+026200                                                                  NC3024.2
+026300 NC302M-WRITE-CHECKPOINT.                                         NC3024.2
+026400*RECORDS THE NEXT STEP-NO TO RUN, NOT THE ONE JUST                NC3024.2
+026500*COMPLETED, SO A RERUN PICKS UP AFTER THIS STEP.                  NC3024.2
+026600     OPEN OUTPUT NC302M-CKPT-FILE.                                NC3024.2
+026700     COMPUTE NC302M-CKPT-RECORD = STEP-NO(STEP-IDX) + 1.          NC3024.2
+026800     WRITE NC302M-CKPT-RECORD.                                    NC3024.2
+026900     CLOSE NC302M-CKPT-FILE.                                      NC3024.2
+027000                                                                  NC3024.2
+027100 NC302M-DISPATCH-STEP.                                            NC3024.2
+027200     EVALUATE STEP-PARA-NAME(STEP-IDX)                            NC3024.2
+027300         WHEN "NC302M-PROC1"                                      NC3024.2
+027400             PERFORM NC302M-PROC1                                 NC3024.2
+027500         WHEN "NC302M-PROC2"                                      NC3024.2
+027600             PERFORM NC302M-PROC2                                 NC3024.2
+027700         WHEN "NC302M-STOP"                                       NC3024.2
+027800             PERFORM NC302M-STOP                                  NC3024.2
+027900     END-EVALUATE.                                                NC3024.2
+028000                                                                  NC3024.2
+028100 NC302M-PROC1.                                                    NC3024.2
+028200     MOVE "NC302M-PROC2" TO BRANCH-TARGET.                        NC3024.2
+028300     DISPLAY "BRANCH: NC302M-PROC1 -> " BRANCH-TARGET.            NC3024.2
+028400                                                                  NC3024.2
+028500 NC302M-PROC2.                                                    NC3024.2
+028600     DISPLAY "DUMMY PROCEDURE".                                   NC3024.2
+028700                                                                  NC3024.2
+028800                                                                  NC3024.2
+028900                                                                  NC3024.2
+029000 NC302M-STOP.                                                     NC3024.2
+029100     MOVE "FNC302  " TO RETCODE-LOOKUP-CODE.                      NC3024.2
+029200     PERFORM NC302M-LOOKUP-RETCODE.                               NC3024.2
+029600                                                                  NC3024.2
+029700                                                                  NC3024.2
+029800*TOTAL NUMBER OF FLAGS EXPECTED = 3.                              NC3024.2
+029900                                                                  NC3024.2
+030000     COPY joblogproc.                                             NC3024.2
