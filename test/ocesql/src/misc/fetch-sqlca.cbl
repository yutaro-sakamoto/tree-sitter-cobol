@@ -12,13 +12,23 @@
           03 N PIC 9(3).
           03 NAME PIC X(20).
        01 indicator-name pic s9(4).
+       01 IND-TBL.
+         02 IND-REC OCCURS 30.
+          03 IND-N PIC S9(4).
+          03 IND-NAME PIC S9(4).
        01 DBNAME                  PIC  X(30) VALUE SPACE.
        01 USERNAME                PIC  X(30) VALUE SPACE.
        01 PASSWD                  PIC  X(10) VALUE SPACE.
+       01 START-COUNTER PIC 9(7) VALUE 1.
+       01 CHECKPOINT-TS.
+         03 CHECKPOINT-DATE       PIC 9(08).
+         03 CHECKPOINT-TIME       PIC 9(06).
+       01 CHECKPOINT-JOB-NAME PIC X(20) VALUE "FETCH-SQLCA-LOAD".
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        01 COUNTER PIC 9(7) VALUE ZERO.
        01 LOOP-MAX PIC 9(7) VALUE 30.
+       01 CHECKPOINT-INTERVAL PIC 9(7) VALUE 10.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
       ******************************************************************
@@ -39,14 +49,18 @@
        END-EXEC.
 
        EXEC SQL
-         FETCH C1 INTO :TBL-REC
+         FETCH C1 INTO :N:IND-N, :NAME:IND-NAME
        END-EXEC.
 
        display "SQLERRD(3)=" SQLERRD(3).
        display "SQLECODE  =" SQLCODE.
 
        PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > LOOP-MAX
-         display COUNTER ": N=" N(COUNTER) ", NAME=" NAME(COUNTER) "|"
+         IF  IND-NAME(COUNTER) = -1
+             display COUNTER ": N=" N(COUNTER) ", NAME=<NULL>" "|"
+         ELSE
+             display COUNTER ": N=" N(COUNTER) ", NAME=" NAME(COUNTER) "|"
+         END-IF
        END-PERFORM.
 
        EXEC SQL
@@ -64,7 +78,7 @@
        END-EXEC.
 
        EXEC SQL
-         FETCH C2 INTO :TBL-REC
+         FETCH C2 INTO :N:IND-N, :NAME:IND-NAME
        END-EXEC.
 
        display "SQLERRD(3)=" SQLERRD(3).
@@ -96,7 +110,7 @@
        END-EXEC.
 
        EXEC SQL
-         FETCH C3 INTO :TBL-REC
+         FETCH C3 INTO :N:IND-N, :NAME:IND-NAME
        END-EXEC.
 
        display "SQLERRD(3)=" SQLERRD(3).
@@ -127,27 +141,73 @@
                CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
            END-EXEC.
 
+      *    CHECKPOINT LOG - SURVIVES ACROSS RUNS SO A RESTARTED JOB CAN
+      *    RESUME FROM THE LAST COMMITTED COUNTER INSTEAD OF COUNTER = 1
            EXEC SQL
-               DROP TABLE IF EXISTS sqlca_test_table
+               CREATE TABLE IF NOT EXISTS checkpoint_log
+               (
+                   job_name       CHAR(20) NOT NULL,
+                   last_counter   INTEGER,
+                   checkpoint_ts  CHAR(14),
+                   CONSTRAINT ickpt_0 PRIMARY KEY (job_name)
+               )
            END-EXEC.
 
+           MOVE 1 TO START-COUNTER.
            EXEC SQL
-                CREATE TABLE sqlca_test_table
-                (
-                    N integer,
-                    NAME CHAR(20)
-                )
+               SELECT LAST_COUNTER + 1 INTO :START-COUNTER
+                      FROM checkpoint_log
+                      WHERE JOB_NAME = :CHECKPOINT-JOB-NAME
            END-EXEC.
 
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > LOOP-MAX
+      *    ONLY REBUILD THE TABLE ON A FRESH RUN - IF START-COUNTER
+      *    CAME BACK ABOVE 1, A PRIOR RUN CHECKPOINTED PARTWAY THROUGH
+      *    AND THE ALREADY-COMMITTED ROWS MUST NOT BE WIPED.
+           IF  START-COUNTER = 1
+               EXEC SQL
+                   DROP TABLE IF EXISTS sqlca_test_table
+               END-EXEC
+               EXEC SQL
+                    CREATE TABLE sqlca_test_table
+                    (
+                        N integer,
+                        NAME CHAR(20)
+                    )
+               END-EXEC
+           END-IF.
+
+           PERFORM VARYING COUNTER FROM START-COUNTER BY 1
+                   UNTIL COUNTER > LOOP-MAX
              EXEC SQL
                  INSERT INTO sqlca_test_table
                    (N, NAME)
                    VALUES (:COUNTER, 'hello')
              END-EXEC
+             IF  FUNCTION MOD(COUNTER, CHECKPOINT-INTERVAL) = ZERO
+                 ACCEPT CHECKPOINT-DATE FROM DATE YYYYMMDD
+                 ACCEPT CHECKPOINT-TIME FROM TIME
+                 EXEC SQL
+                     DELETE FROM checkpoint_log
+                            WHERE JOB_NAME = :CHECKPOINT-JOB-NAME
+                 END-EXEC
+                 EXEC SQL
+                     INSERT INTO checkpoint_log VALUES
+                            (:CHECKPOINT-JOB-NAME, :COUNTER,
+                             :CHECKPOINT-TS)
+                 END-EXEC
+                 EXEC SQL
+                     COMMIT WORK
+                 END-EXEC
+             END-IF
            END-PERFORM.
 
-           COMMIT
+      *    LOAD COMPLETE - CLEAR THE CHECKPOINT SO THE NEXT FULL RUN
+      *    STARTS FROM COUNTER = 1 AGAIN
+           EXEC SQL
+               DELETE FROM checkpoint_log
+                      WHERE JOB_NAME = :CHECKPOINT-JOB-NAME
+           END-EXEC.
+
            EXEC SQL
                COMMIT WORK
            END-EXEC.
