@@ -1,12 +1,42 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG    ASSIGN TO "SQLERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQL-ERROR-LOG-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-REC        PIC X(132).
+
        WORKING-STORAGE             SECTION.
+       01  SQL-ERROR-LOG-STATUS     PIC X(02) VALUE "00".
        01 LOG-COUNT PIC 9999 VALUE 1.
 
+       01  ERR-LOG-TS.
+         03  ERR-LOG-DATE          PIC 9(08).
+         03  ERR-LOG-TIME          PIC 9(06).
+
+       01  ERR-LOG-LINE.
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-DATE-OUT      PIC 9(08).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-TIME-OUT      PIC 9(06).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-PROGRAM       PIC X(10) VALUE "LONG-SQL".
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLCODE       PIC -9(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLSTATE      PIC X(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLERRMC      PIC X(70).
+
        01 READ-DATA.
            05 EMP_NAME001 PIC X(50).
            05 EMP_NAME002 PIC X(50).
@@ -111,6 +141,8 @@
             FROM EMP
            END-EXEC.
 
+           PERFORM OUTPUT-RETURN-CODE-TEST.
+
             DISPLAY EMP_NAME001.
             DISPLAY EMP_NAME002.
             DISPLAY EMP_NAME003.
@@ -294,6 +326,7 @@
              THEN
 
                DISPLAY LOG-COUNT " <log> success test_return_code"
+               PERFORM LOG-SQL-ERROR
 
              ELSE
                DISPLAY LOG-COUNT " <log> fail test_return_code    "
@@ -317,8 +350,30 @@
                   WHEN  OTHER
                      DISPLAY "Undefined_error" NO ADVANCING
                      DISPLAY SQLERRMC
-               END-EVALUATE.
-           
+               END-EVALUATE
+               PERFORM LOG-SQL-ERROR.
+
            ADD 1 TO LOG-COUNT.
       ******************************************************************
+       LOG-SQL-ERROR.
+      ******************************************************************
+      *    WRITES EVERY SQL OUTCOME (SUCCESS OR FAILURE) TO THE SHARED
+      *    SQL ERROR LOG SO SQL-STATS-SUMMARY CAN ROLL UP SUCCESSES
+      *    VS. EACH SQLCODE CATEGORY SHOP-WIDE WITHOUT GREPPING JOBS
+           ACCEPT ERR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERR-LOG-TIME FROM TIME.
+           MOVE ERR-LOG-DATE TO ERR-LOG-DATE-OUT.
+           MOVE ERR-LOG-TIME TO ERR-LOG-TIME-OUT.
+           MOVE SQLCODE      TO ERR-LOG-SQLCODE.
+           MOVE SQLSTATE     TO ERR-LOG-SQLSTATE.
+           MOVE SQLERRMC     TO ERR-LOG-SQLERRMC.
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF  SQL-ERROR-LOG-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN SQLERRLOG, STATUS "
+                       SQL-ERROR-LOG-STATUS
+           ELSE
+               WRITE SQL-ERROR-LOG-REC FROM ERR-LOG-LINE
+               CLOSE SQL-ERROR-LOG
+           END-IF.
+      ******************************************************************
 
