@@ -1,11 +1,42 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG    ASSIGN TO "SQLERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQL-ERROR-LOG-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-REC        PIC X(132).
+
        WORKING-STORAGE             SECTION.
 
+       01  SQL-ERROR-LOG-STATUS     PIC X(02) VALUE "00".
+
+       01  ERR-LOG-TS.
+         03  ERR-LOG-DATE          PIC 9(08).
+         03  ERR-LOG-TIME          PIC 9(06).
+
+       01  ERR-LOG-LINE.
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-DATE-OUT      PIC 9(08).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-TIME-OUT      PIC 9(06).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-PROGRAM       PIC X(10) VALUE "INCLUDE".
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLCODE       PIC -9(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLSTATE      PIC X(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLERRMC      PIC X(70).
+
        EXEC SQL INCLUDE TEST-DATA END-EXEC.
 
        EXEC SQL INCLUDE TEST-DATA-R END-EXEC.
@@ -13,6 +44,17 @@
        01  IDX                     PIC  9(02).
        01 LOG-COUNT PIC 9999 VALUE 1.
 
+      *    VERSION CHECK - CONFIRMS THE COPY MEMBERS INCLUDED ABOVE
+      *    STILL MATCH THE FIELD LAYOUT THIS PROGRAM WAS COMPILED
+      *    AGAINST, SO A COPYBOOK UPDATED OUT FROM UNDER THIS PROGRAM
+      *    IS CAUGHT IN INCLUDE-VERSION-CHECK BEFORE ANY DATA IS
+      *    INSERTED, NOT AFTER.
+       01  INCLUDE-CBL-EXPECTED-TEST-DATA-VER   PIC X(04) VALUE "0001".
+       01  INCLUDE-CBL-EXPECTED-TEST-DATA-R-VER PIC X(04) VALUE "0001".
+       01  INCLUDE-CBL-EXPECTED-DECLARE-SEC-VER PIC X(04) VALUE "0001".
+       01  INCLUDE-VERSION-MISMATCH-SW          PIC X(01) VALUE "N".
+           88  INCLUDE-VERSION-MISMATCH             VALUE "Y".
+
        01 READ-DATA.
          03  READ-TBL    OCCURS  10.
            05  READ-NO             PIC S9(04).
@@ -28,7 +70,9 @@
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           
+
+       PERFORM INCLUDE-VERSION-CHECK.
+
        PERFORM SETUP-DB.
 
       *    SHOW RESULT
@@ -50,6 +94,32 @@
       *    END
            STOP RUN.
 
+      ******************************************************************
+       INCLUDE-VERSION-CHECK.
+      ******************************************************************
+           MOVE "N" TO INCLUDE-VERSION-MISMATCH-SW.
+           IF  TEST-DATA-VERSION NOT = INCLUDE-CBL-EXPECTED-TEST-DATA-VER
+               MOVE "Y" TO INCLUDE-VERSION-MISMATCH-SW
+               DISPLAY "VERSION MISMATCH: TEST-DATA IS "
+                       TEST-DATA-VERSION " BUT PROGRAM EXPECTS "
+                       INCLUDE-CBL-EXPECTED-TEST-DATA-VER
+           END-IF.
+           IF  TEST-DATA-R-VERSION NOT = INCLUDE-CBL-EXPECTED-TEST-DATA-R-VER
+               MOVE "Y" TO INCLUDE-VERSION-MISMATCH-SW
+               DISPLAY "VERSION MISMATCH: TEST-DATA-R IS "
+                       TEST-DATA-R-VERSION " BUT PROGRAM EXPECTS "
+                       INCLUDE-CBL-EXPECTED-TEST-DATA-R-VER
+           END-IF.
+           IF  DECLARE-SECTION-VERSION NOT = INCLUDE-CBL-EXPECTED-DECLARE-SEC-VER
+               MOVE "Y" TO INCLUDE-VERSION-MISMATCH-SW
+               DISPLAY "VERSION MISMATCH: DECLARE-SECTION IS "
+                       DECLARE-SECTION-VERSION " BUT PROGRAM EXPECTS "
+                       INCLUDE-CBL-EXPECTED-DECLARE-SEC-VER
+           END-IF.
+           IF  INCLUDE-VERSION-MISMATCH
+               DISPLAY "ABORTING - INCLUDED COPYBOOK VERSION MISMATCH"
+               STOP RUN
+           END-IF.
       ******************************************************************
        SETUP-DB.
       ******************************************************************
@@ -110,6 +180,7 @@
              THEN
 
                DISPLAY LOG-COUNT " <log> success test_return_code"
+               PERFORM LOG-SQL-ERROR
 
              ELSE
                DISPLAY LOG-COUNT " <log> fail test_return_code    "
@@ -133,8 +204,30 @@
                   WHEN  OTHER
                      DISPLAY "Undefined_error" NO ADVANCING
                      DISPLAY SQLERRMC
-               END-EVALUATE.
-           
+               END-EVALUATE
+               PERFORM LOG-SQL-ERROR.
+
            ADD 1 TO LOG-COUNT.
       ******************************************************************
+       LOG-SQL-ERROR.
+      ******************************************************************
+      *    WRITES EVERY SQL OUTCOME (SUCCESS OR FAILURE) TO THE SHARED
+      *    SQL ERROR LOG SO SQL-STATS-SUMMARY CAN ROLL UP SUCCESSES
+      *    VS. EACH SQLCODE CATEGORY SHOP-WIDE WITHOUT GREPPING JOBS
+           ACCEPT ERR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERR-LOG-TIME FROM TIME.
+           MOVE ERR-LOG-DATE TO ERR-LOG-DATE-OUT.
+           MOVE ERR-LOG-TIME TO ERR-LOG-TIME-OUT.
+           MOVE SQLCODE      TO ERR-LOG-SQLCODE.
+           MOVE SQLSTATE     TO ERR-LOG-SQLSTATE.
+           MOVE SQLERRMC     TO ERR-LOG-SQLERRMC.
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF  SQL-ERROR-LOG-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN SQLERRLOG, STATUS "
+                       SQL-ERROR-LOG-STATUS
+           ELSE
+               WRITE SQL-ERROR-LOG-REC FROM ERR-LOG-LINE
+               CLOSE SQL-ERROR-LOG
+           END-IF.
+      ******************************************************************
 
