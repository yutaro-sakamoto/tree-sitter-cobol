@@ -0,0 +1,174 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  PAGE-NO                 PIC  9(04) VALUE ZERO.
+       01  LINE-COUNT              PIC  9(02) VALUE ZERO.
+       01  LINES-PER-PAGE          PIC  9(02) VALUE 20.
+
+       01  D-EMP-REC.
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X.
+           05  D-EMP-NAME          PIC  X(20).
+           05  FILLER              PIC  X.
+           05  D-EMP-SALARY        PIC  --,--9.
+
+       01  PAGE-HEADER-1.
+           05  FILLER              PIC  X(20) VALUE SPACE.
+           05  FILLER              PIC  X(20) VALUE "PAYROLL REGISTER".
+           05  FILLER              PIC  X(10) VALUE "PAGE ".
+           05  HDR-PAGE-NO         PIC  ZZZ9.
+
+       01  PAGE-HEADER-2.
+           05  FILLER              PIC  X(05) VALUE "NO  ".
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  FILLER              PIC  X(20) VALUE "NAME".
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  FILLER              PIC  X(10) VALUE "SALARY".
+
+       01  RUNNING-TOTAL-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(21) VALUE "RUNNING TOTAL:".
+           05  RT-TOTAL-SALARY     PIC  --,---,--9.
+
+       01  GRAND-TOTAL-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(21) VALUE "GRAND TOTAL:".
+           05  GT-TOTAL-SALARY     PIC  --,---,--9.
+
+       01  RUNNING-TOTAL-SALARY    PIC S9(09) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "PAYREG  " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           MOVE ZERO TO RUNNING-TOTAL-SALARY.
+           PERFORM PRINT-PAGE-HEADER.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              IF  LINE-COUNT >= LINES-PER-PAGE
+                  PERFORM PRINT-PAGE-HEADER
+              END-IF
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              ADD 1 TO LINE-COUNT
+              ADD EMP-SALARY TO RUNNING-TOTAL-SALARY
+              MOVE RUNNING-TOTAL-SALARY TO RT-TOTAL-SALARY
+              DISPLAY RUNNING-TOTAL-REC
+              EXEC SQL
+                  FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           MOVE RUNNING-TOTAL-SALARY TO GT-TOTAL-SALARY.
+           DISPLAY "=============================".
+           DISPLAY GRAND-TOTAL-REC.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       PRINT-PAGE-HEADER.
+      ******************************************************************
+           ADD 1 TO PAGE-NO.
+           MOVE ZERO TO LINE-COUNT.
+           MOVE PAGE-NO TO HDR-PAGE-NO.
+           DISPLAY " ".
+           DISPLAY PAGE-HEADER-1.
+           DISPLAY PAGE-HEADER-2.
+           DISPLAY "-----------------------------------------".
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
