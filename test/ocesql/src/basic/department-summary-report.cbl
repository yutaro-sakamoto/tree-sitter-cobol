@@ -0,0 +1,148 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+
+       01  D-DEPT-REC.
+           05  D-DEPT-CODE         PIC  X(04).
+           05  FILLER              PIC  X.
+           05  D-DEPT-HEADCOUNT    PIC  ZZZ9.
+           05  FILLER              PIC  X.
+           05  D-DEPT-TOTAL-SALARY PIC  --,---,--9.
+
+       01  D-GRAND-TOTAL-REC.
+           05  FILLER              PIC  X(04) VALUE "ALL ".
+           05  FILLER              PIC  X.
+           05  G-HEADCOUNT         PIC  ZZZ9.
+           05  FILLER              PIC  X.
+           05  G-TOTAL-SALARY      PIC  --,---,--9.
+
+       01  GRAND-HEADCOUNT         PIC S9(07) VALUE ZERO.
+       01  GRAND-TOTAL-SALARY      PIC S9(09) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  DEPT-CODE               PIC  X(04).
+       01  DEPT-HEADCOUNT          PIC S9(07).
+       01  DEPT-TOTAL-SALARY       PIC S9(09).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "DEPTSUM " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           MOVE ZERO TO GRAND-HEADCOUNT.
+           MOVE ZERO TO GRAND-TOTAL-SALARY.
+
+           DISPLAY "DEPARTMENT SUMMARY REPORT".
+           DISPLAY "--".
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT DEPT_CODE, COUNT(*), SUM(EMP_SALARY)
+                      FROM EMP
+                      GROUP BY DEPT_CODE
+                      HAVING COUNT(*) > 0
+                      ORDER BY DEPT_CODE
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :DEPT-CODE, :DEPT-HEADCOUNT,
+                             :DEPT-TOTAL-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  DEPT-CODE          TO    D-DEPT-CODE
+              MOVE  DEPT-HEADCOUNT     TO    D-DEPT-HEADCOUNT
+              MOVE  DEPT-TOTAL-SALARY  TO    D-DEPT-TOTAL-SALARY
+              DISPLAY D-DEPT-REC
+              ADD DEPT-HEADCOUNT    TO GRAND-HEADCOUNT
+              ADD DEPT-TOTAL-SALARY TO GRAND-TOTAL-SALARY
+              EXEC SQL
+                  FETCH C1 INTO :DEPT-CODE, :DEPT-HEADCOUNT,
+                                :DEPT-TOTAL-SALARY
+              END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           DISPLAY "--".
+           MOVE GRAND-HEADCOUNT    TO G-HEADCOUNT.
+           MOVE GRAND-TOTAL-SALARY TO G-TOTAL-SALARY.
+           DISPLAY D-GRAND-TOTAL-REC.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
