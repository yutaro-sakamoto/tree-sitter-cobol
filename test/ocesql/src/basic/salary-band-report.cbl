@@ -0,0 +1,204 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+
+       01  WS-SALARY-BAND          PIC  X(10) VALUE SPACE.
+       01  WS-PRIOR-BAND           PIC  X(10) VALUE SPACE.
+       01  WS-FIRST-ROW            PIC  X(01) VALUE "Y".
+
+       01  D-EMP-REC.
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X.
+           05  D-EMP-NAME          PIC  X(20).
+           05  FILLER              PIC  X.
+           05  D-EMP-SALARY        PIC  --,--9.
+
+       01  D-BAND-BREAK-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(14) VALUE "BAND SUBTOTAL ".
+           05  D-BAND-NAME         PIC  X(10).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  FILLER              PIC  X(07) VALUE "COUNT: ".
+           05  D-BAND-COUNT        PIC  ZZZ9.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  FILLER              PIC  X(09) VALUE "SUBTOTAL:".
+           05  D-BAND-SUBTOTAL     PIC  --,---,--9.
+
+       01  D-GRAND-TOTAL-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(21) VALUE "GRAND TOTAL:".
+           05  G-HEADCOUNT         PIC  ZZZ9.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  G-TOTAL-SALARY      PIC  --,---,--9.
+
+       01  BAND-COUNT              PIC S9(07) VALUE ZERO.
+       01  BAND-SUBTOTAL           PIC S9(09) VALUE ZERO.
+       01  GRAND-HEADCOUNT         PIC S9(07) VALUE ZERO.
+       01  GRAND-TOTAL-SALARY      PIC S9(09) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "SALBAND " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           MOVE ZERO TO GRAND-HEADCOUNT.
+           MOVE ZERO TO GRAND-TOTAL-SALARY.
+           MOVE ZERO TO BAND-COUNT.
+           MOVE ZERO TO BAND-SUBTOTAL.
+
+           DISPLAY "SALARY BAND CONTROL-BREAK REPORT".
+           DISPLAY "--".
+
+      *    SAME EMP_NO ORDER BY ORDERING STYLE USED THROUGHOUT
+      *    DECLARE-BIND-VAR.CBL'S CURSORS, BUT ON EMP_SALARY HERE SO
+      *    THE BAND BREAK IS DETECTED IN ASCENDING-PAY ORDER.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      ORDER BY EMP_SALARY
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              PERFORM CLASSIFY-SALARY-BAND
+              IF  WS-FIRST-ROW = "Y"
+                  MOVE WS-SALARY-BAND TO WS-PRIOR-BAND
+                  MOVE "N" TO WS-FIRST-ROW
+              END-IF
+              IF  WS-SALARY-BAND NOT = WS-PRIOR-BAND
+                  PERFORM PRINT-BAND-BREAK
+                  MOVE WS-SALARY-BAND TO WS-PRIOR-BAND
+              END-IF
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              ADD 1          TO BAND-COUNT
+              ADD EMP-SALARY TO BAND-SUBTOTAL
+              ADD 1          TO GRAND-HEADCOUNT
+              ADD EMP-SALARY TO GRAND-TOTAL-SALARY
+              EXEC SQL
+                  FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+      *    FLUSH THE LAST BAND'S SUBTOTAL
+           PERFORM PRINT-BAND-BREAK.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           DISPLAY "--".
+           MOVE GRAND-HEADCOUNT    TO G-HEADCOUNT.
+           MOVE GRAND-TOTAL-SALARY TO G-TOTAL-SALARY.
+           DISPLAY D-GRAND-TOTAL-REC.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CLASSIFY-SALARY-BAND.
+      ******************************************************************
+           EVALUATE TRUE
+              WHEN EMP-SALARY < 200
+                 MOVE "UNDER 200 " TO WS-SALARY-BAND
+              WHEN EMP-SALARY < 350
+                 MOVE "200-349   " TO WS-SALARY-BAND
+              WHEN OTHER
+                 MOVE "350+      " TO WS-SALARY-BAND
+           END-EVALUATE.
+
+      ******************************************************************
+       PRINT-BAND-BREAK.
+      ******************************************************************
+           IF  BAND-COUNT > ZERO
+               MOVE WS-PRIOR-BAND  TO D-BAND-NAME
+               MOVE BAND-COUNT     TO D-BAND-COUNT
+               MOVE BAND-SUBTOTAL  TO D-BAND-SUBTOTAL
+               DISPLAY D-BAND-BREAK-REC
+               MOVE ZERO TO BAND-COUNT
+               MOVE ZERO TO BAND-SUBTOTAL
+           END-IF.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
