@@ -1,14 +1,49 @@
        IDENTIFICATION              DIVISION.
       ******************************************************************
        PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT SQL-ERROR-LOG    ASSIGN TO "SQLERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQL-ERROR-LOG-STATUS.
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-REC        PIC X(132).
+
        WORKING-STORAGE             SECTION.
 
+       01  SQL-ERROR-LOG-STATUS     PIC X(02) VALUE "00".
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
        01  IDX                     PIC  9(02).
        01 LOG-COUNT PIC 9999 VALUE 1.
 
+       01  ERR-LOG-TS.
+         03  ERR-LOG-DATE          PIC 9(08).
+         03  ERR-LOG-TIME          PIC 9(06).
+
+       01  ERR-LOG-LINE.
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-DATE-OUT      PIC 9(08).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-TIME-OUT      PIC 9(06).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-PROGRAM       PIC X(10) VALUE "OTHER-SQL".
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLCODE       PIC -9(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLSTATE      PIC X(05).
+         03  FILLER                PIC X(01) VALUE SPACE.
+         03  ERR-LOG-SQLERRMC      PIC X(70).
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
@@ -18,6 +53,8 @@
          03  EMP-NO                PIC S9(04) VALUE ZERO.
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+         03  DEPT-CODE             PIC  X(04) VALUE SPACE.
+         03  EMP-NAME-KANJI        PIC  N(20) VALUE SPACE.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -39,6 +76,16 @@
                     EMP_NO     NUMERIC(4,0) NOT NULL,
                     EMP_NAME   CHAR(20),
                     EMP_SALARY NUMERIC(4,0),
+                    DEPT_CODE  CHAR(4),
+                    HIRE_DATE  NUMERIC(8,0),
+                    TERM_DATE  NUMERIC(8,0),
+                    YTD_GROSS  NUMERIC(9,2),
+                    YTD_TAX    NUMERIC(9,2),
+                    ROUTING_NO CHAR(9),
+                    ACCOUNT_NO CHAR(17),
+                    EMP_NAME_KANJI CHAR(40),
+                    CURRENCY_CODE CHAR(3),
+                    EMP_SALARY_AMT NUMERIC(6,2),
                     CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
                 )
            END-EXEC.
@@ -66,9 +113,24 @@
            MOVE  "<|DB_PASSWORD|>"
              TO PASSWD.
 
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
 
       ******************************************************************
        DISCONNECT-DB.
@@ -85,6 +147,7 @@
              THEN
 
                DISPLAY LOG-COUNT " <log> success test_return_code"
+               PERFORM LOG-SQL-ERROR
 
              ELSE
                DISPLAY LOG-COUNT " <log> fail test_return_code    "
@@ -108,7 +171,29 @@
                   WHEN  OTHER
                      DISPLAY "Undefined_error" NO ADVANCING
                      DISPLAY SQLERRMC
-               END-EVALUATE.
+               END-EVALUATE
+               PERFORM LOG-SQL-ERROR.
            
            ADD 1 TO LOG-COUNT.
       ******************************************************************
+       LOG-SQL-ERROR.
+      ******************************************************************
+      *    WRITES EVERY SQL OUTCOME (SUCCESS OR FAILURE) TO THE SHARED
+      *    SQL ERROR LOG SO SQL-STATS-SUMMARY CAN ROLL UP SUCCESSES
+      *    VS. EACH SQLCODE CATEGORY SHOP-WIDE WITHOUT GREPPING JOBS
+           ACCEPT ERR-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT ERR-LOG-TIME FROM TIME.
+           MOVE ERR-LOG-DATE TO ERR-LOG-DATE-OUT.
+           MOVE ERR-LOG-TIME TO ERR-LOG-TIME-OUT.
+           MOVE SQLCODE      TO ERR-LOG-SQLCODE.
+           MOVE SQLSTATE     TO ERR-LOG-SQLSTATE.
+           MOVE SQLERRMC     TO ERR-LOG-SQLERRMC.
+           OPEN EXTEND SQL-ERROR-LOG.
+           IF  SQL-ERROR-LOG-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN SQLERRLOG, STATUS "
+                       SQL-ERROR-LOG-STATUS
+           ELSE
+               WRITE SQL-ERROR-LOG-REC FROM ERR-LOG-LINE
+               CLOSE SQL-ERROR-LOG
+           END-IF.
+      ******************************************************************
