@@ -0,0 +1,168 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+
+       01  D-ASOF-REC.
+           05  FILLER              PIC  X(18) VALUE "SALARY AS OF ".
+           05  D-ASOF-DATE         PIC  9(08).
+           05  FILLER              PIC  X(10) VALUE " FOR EMP ".
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X(04) VALUE " = ".
+           05  D-SALARY            PIC  --,--9.
+           05  FILLER              PIC  X(03) VALUE SPACE.
+           05  D-REASON            PIC  X(04).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  AS-OF-DATE              PIC  9(08).
+       01  AS-OF-SALARY            PIC S9(04).
+       01  AS-OF-EFFECTIVE-DATE    PIC  9(08).
+       01  AS-OF-REASON-CODE       PIC  X(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "SALASOF " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           DISPLAY "POINT-IN-TIME SALARY INQUIRY".
+           DISPLAY "ENTER EMP_NO:".
+           ACCEPT EMP-NO FROM CONSOLE.
+           DISPLAY "ENTER AS-OF DATE (YYYYMMDD):".
+           ACCEPT AS-OF-DATE FROM CONSOLE.
+
+           PERFORM LOOKUP-SALARY-AS-OF-DATE.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       LOOKUP-SALARY-AS-OF-DATE.
+      ******************************************************************
+      *    THE MOST RECENT EMP_SALARY_HISTORY ROW ON OR BEFORE THE
+      *    AS-OF DATE IS WHAT THAT EMPLOYEE WAS MAKING THAT DAY -
+      *    INCLUDING THE "HIRE" ROW RECORD-SALARY-HISTORY WRITES ON
+      *    EVERY INSERT, SO EVEN A PRE-FIRST-RAISE DATE RESOLVES.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT NEW_SALARY, EFFECTIVE_DATE, REASON_CODE
+                      FROM EMP_SALARY_HISTORY
+                      WHERE EMP_NO = :EMP-NO
+                        AND EFFECTIVE_DATE <= :AS-OF-DATE
+                      ORDER BY EFFECTIVE_DATE DESC
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :AS-OF-SALARY, :AS-OF-EFFECTIVE-DATE,
+                             :AS-OF-REASON-CODE
+           END-EXEC.
+           IF  SQLCODE = +10
+               DISPLAY "NO SALARY HISTORY FOR EMP_NO " EMP-NO
+                       " ON OR BEFORE " AS-OF-DATE
+           ELSE
+               IF  SQLCODE NOT = ZERO
+                   PERFORM ERROR-RTN
+               ELSE
+                   MOVE AS-OF-DATE       TO D-ASOF-DATE
+                   MOVE EMP-NO           TO D-EMP-NO
+                   MOVE AS-OF-SALARY     TO D-SALARY
+                   MOVE AS-OF-REASON-CODE TO D-REASON
+                   DISPLAY D-ASOF-REC
+               END-IF
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+           COPY joblogproc.
