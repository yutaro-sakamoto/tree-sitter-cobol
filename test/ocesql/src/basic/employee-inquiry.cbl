@@ -0,0 +1,259 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  MENU-CHOICE             PIC  9(01) VALUE ZERO.
+       01  WS-EMP-NO-MIN-U         PIC  9(04) VALUE ZERO.
+       01  WS-EMP-NO-MAX-U         PIC  9(04) VALUE ZERO.
+       01  WS-EMP-NAME-X           PIC  X(20) VALUE SPACE.
+
+       01  D-EMP-REC.
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X.
+           05  D-EMP-NAME          PIC  X(20).
+           05  FILLER              PIC  X.
+           05  D-EMP-SALARY        PIC  --,--9.
+
+       01  MENU-TEXT.
+           05  FILLER PIC X(40) VALUE
+               "1=NUMBER RANGE 2=EXACT NAME 3=NAME EXCL".
+           05  FILLER PIC X(40) VALUE
+               "+RANGE 4=EXIT  ENTER CHOICE:".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO-MIN-U            PIC  9(04).
+       01  EMP-NO-MAX-U            PIC  9(04).
+       01  EMP-NAME-X              PIC  X(20).
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "EMPINQ  " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           DISPLAY "EMPLOYEE INQUIRY".
+           PERFORM UNTIL MENU-CHOICE = 4
+               DISPLAY MENU-TEXT
+               ACCEPT MENU-CHOICE FROM CONSOLE
+               EVALUATE MENU-CHOICE
+                   WHEN 1
+                       PERFORM INQUIRY-BY-RANGE
+                   WHEN 2
+                       PERFORM INQUIRY-BY-NAME
+                   WHEN 3
+                       PERFORM INQUIRY-BY-NAME-EXCLUSION-RANGE
+                   WHEN 4
+                       CONTINUE
+                   WHEN OTHER
+                       DISPLAY "INVALID CHOICE - TRY AGAIN"
+               END-EVALUATE
+           END-PERFORM.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       INQUIRY-BY-RANGE.
+      ******************************************************************
+      *    REUSES THE C1/C2 RANGE-ON-EMP_NO LOOKUP SHAPE FROM
+      *    DECLARE-BIND-VAR.CBL, DRIVEN BY OPERATOR-SUPPLIED BOUNDS
+      *    INSTEAD OF THE HARDCODED LITERALS THERE.
+           DISPLAY "ENTER EMP_NO RANGE MIN:".
+           ACCEPT EMP-NO-MIN-U FROM CONSOLE.
+           DISPLAY "ENTER EMP_NO RANGE MAX:".
+           ACCEPT EMP-NO-MAX-U FROM CONSOLE.
+
+           EXEC SQL
+               DECLARE C-RANGE CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      WHERE EMP_NO >= :EMP-NO-MIN-U
+                        AND EMP_NO <= :EMP-NO-MAX-U
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C-RANGE
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C-RANGE INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           IF  SQLCODE = +10
+               DISPLAY "NO EMPLOYEES FOUND IN THAT RANGE"
+           END-IF.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              EXEC SQL
+                  FETCH C-RANGE INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C-RANGE
+           END-EXEC.
+           DISPLAY "--".
+
+      ******************************************************************
+       INQUIRY-BY-NAME.
+      ******************************************************************
+      *    REUSES THE C3 EXACT-EMP_NAME-MATCH LOOKUP SHAPE.
+           DISPLAY "ENTER EMPLOYEE NAME:".
+           ACCEPT EMP-NAME-X FROM CONSOLE.
+
+           EXEC SQL
+               DECLARE C-NAME CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      WHERE EMP_NAME = :EMP-NAME-X
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C-NAME
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C-NAME INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           IF  SQLCODE = +10
+               DISPLAY "NO EMPLOYEE FOUND WITH THAT NAME"
+           END-IF.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              EXEC SQL
+                  FETCH C-NAME INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+           END-PERFORM.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C-NAME
+           END-EXEC.
+           DISPLAY "--".
+
+      ******************************************************************
+       INQUIRY-BY-NAME-EXCLUSION-RANGE.
+      ******************************************************************
+      *    REUSES THE C4 NAME-EXCLUSION-PLUS-RANGE LOOKUP SHAPE.
+           DISPLAY "ENTER EMPLOYEE NAME TO EXCLUDE:".
+           ACCEPT EMP-NAME-X FROM CONSOLE.
+           DISPLAY "ENTER EMP_NO RANGE MIN:".
+           ACCEPT EMP-NO-MIN-U FROM CONSOLE.
+           DISPLAY "ENTER EMP_NO RANGE MAX:".
+           ACCEPT EMP-NO-MAX-U FROM CONSOLE.
+
+           EXEC SQL
+               DECLARE C-EXCL CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      WHERE EMP_NAME != :EMP-NAME-X
+                        AND EMP_NO >= :EMP-NO-MIN-U
+                        AND EMP_NO <= :EMP-NO-MAX-U
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C-EXCL
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C-EXCL INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           IF  SQLCODE = +10
+               DISPLAY "NO EMPLOYEES FOUND MATCHING THAT CRITERIA"
+           END-IF.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              EXEC SQL
+                  FETCH C-EXCL INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+           END-PERFORM.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C-EXCL
+           END-EXEC.
+           DISPLAY "--".
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
