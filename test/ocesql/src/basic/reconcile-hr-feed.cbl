@@ -0,0 +1,231 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT HR-FEED-FILE     ASSIGN TO "HRFEED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HR-FEED-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+      *    SAME FIXED NO/NAME/SALARY-BY-COLUMN-POSITION SHAPE AS THE
+      *    TEST-DATA COPYBOOK ROWS USED THROUGHOUT basic/ AND misc/.
+       FD  HR-FEED-FILE.
+       01  HR-FEED-REC.
+           05  HR-FEED-NO           PIC  9(04).
+           05  HR-FEED-NAME         PIC  X(20).
+           05  HR-FEED-SALARY       PIC  9(04).
+
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01  HR-FEED-STATUS          PIC X(02) VALUE "00".
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  HR-EOF-SW               PIC  X(01) VALUE "N".
+           88  HR-EOF                    VALUE "Y".
+
+       01  HR-NO-COUNT             PIC  9(02) VALUE ZERO.
+       01  HR-NO-TBL.
+           05  HR-NO-ENT OCCURS 50 PIC 9(04).
+
+       01  FOUND-SW                PIC  X(01) VALUE "N".
+           88  FOUND-IN-HR               VALUE "Y".
+
+       01  ADD-COUNT               PIC 9(04) VALUE ZERO.
+       01  CHANGE-COUNT            PIC 9(04) VALUE ZERO.
+       01  REMOVE-COUNT            PIC 9(04) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "RECONHR " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           DISPLAY "HR FEED RECONCILIATION EXCEPTIONS".
+           DISPLAY "--".
+
+           OPEN INPUT HR-FEED-FILE.
+           IF  HR-FEED-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN HRFEED, STATUS " HR-FEED-STATUS
+               MOVE "Y" TO HR-EOF-SW
+           ELSE
+               READ HR-FEED-FILE
+                   AT END MOVE "Y" TO HR-EOF-SW
+               END-READ
+           END-IF.
+           PERFORM UNTIL HR-EOF
+               IF  HR-NO-COUNT < 50
+                   ADD 1 TO HR-NO-COUNT
+                   MOVE HR-FEED-NO TO HR-NO-ENT(HR-NO-COUNT)
+               ELSE
+                   DISPLAY "*** HR FEED EXCEEDS 50 ROWS, SKIPPING "
+                           "REMOVE-CHECK FOR EMP_NO " HR-FEED-NO
+                           " ***"
+               END-IF
+               MOVE HR-FEED-NO TO EMP-NO
+               EXEC SQL
+                   SELECT EMP_NAME, EMP_SALARY INTO :EMP-NAME,
+                          :EMP-SALARY
+                          FROM EMP
+                          WHERE EMP_NO = :EMP-NO
+               END-EXEC
+               EVALUATE SQLCODE
+                   WHEN +10
+                       ADD 1 TO ADD-COUNT
+                       DISPLAY "*** ADD: EMP_NO " HR-FEED-NO
+                               " IN HR FEED BUT NOT IN EMP ***"
+                   WHEN ZERO
+                       IF  EMP-NAME NOT = HR-FEED-NAME
+                        OR EMP-SALARY NOT = HR-FEED-SALARY
+                           ADD 1 TO CHANGE-COUNT
+                           DISPLAY "*** CHANGE: EMP_NO " HR-FEED-NO
+                                   " EMP HAS " EMP-NAME " / "
+                                   EMP-SALARY " HR FEED HAS "
+                                   HR-FEED-NAME " / " HR-FEED-SALARY
+                                   " ***"
+                       END-IF
+                   WHEN OTHER
+                       PERFORM ERROR-RTN
+               END-EVALUATE
+               READ HR-FEED-FILE
+                   AT END MOVE "Y" TO HR-EOF-SW
+               END-READ
+           END-PERFORM.
+           CLOSE HR-FEED-FILE.
+
+      *    ANYTHING CURRENTLY ACTIVE IN EMP THAT NEVER SHOWED UP IN THE
+      *    HR FEED IS A REMOVE EXCEPTION (KEYED ON EMP_NO THE SAME WAY
+      *    THE PRIMARY KEY IEMP_0 CONSTRAINT IS).
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE "N" TO FOUND-SW
+               PERFORM VARYING IDX FROM 1 BY 1
+                       UNTIL IDX > HR-NO-COUNT
+                          OR FOUND-IN-HR
+                   IF  HR-NO-ENT(IDX) = EMP-NO
+                       MOVE "Y" TO FOUND-SW
+                   END-IF
+               END-PERFORM
+               IF  NOT FOUND-IN-HR
+                   ADD 1 TO REMOVE-COUNT
+                   DISPLAY "*** REMOVE: EMP_NO " EMP-NO
+                           " IN EMP BUT NOT IN HR FEED ***"
+               END-IF
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+               END-EXEC
+           END-PERFORM.
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           DISPLAY "--".
+           DISPLAY "<control total> ADDS=" ADD-COUNT
+                   " CHANGES=" CHANGE-COUNT
+                   " REMOVES=" REMOVE-COUNT.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+           COPY joblogproc.
