@@ -0,0 +1,147 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+      *    SAME SHARED "SQLERRLOG" FILE THAT include.cbl/long-sql.cbl/
+      *    other-sql.cbl APPEND TO VIA LOG-SQL-ERROR - READ HERE ONLY,
+      *    NEVER WRITTEN, SO THIS REPORT CAN RUN WHILE JOBS ARE STILL
+      *    LOGGING TO IT.
+           SELECT SQL-ERROR-LOG    ASSIGN TO "SQLERRLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQL-ERROR-LOG-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  SQL-ERROR-LOG.
+       01  SQL-ERROR-LOG-REC        PIC X(132).
+
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01  SQL-ERROR-LOG-STATUS     PIC X(02) VALUE "00".
+           88  SQL-ERROR-LOG-AT-END     VALUE "10".
+
+      *    THE SAME ERR-LOG-LINE LAYOUT include.cbl/long-sql.cbl/
+      *    other-sql.cbl EACH WRITE - DUPLICATED HERE RATHER THAN
+      *    SHARED VIA COPYBOOK, MATCHING HOW THOSE THREE PROGRAMS
+      *    ALREADY DUPLICATE IT AMONG THEMSELVES.
+       01  ERR-LOG-LINE-IN          REDEFINES SQL-ERROR-LOG-REC.
+         03  FILLER                PIC  X(01).
+         03  ERR-LOG-DATE-IN       PIC  9(08).
+         03  FILLER                PIC  X(01).
+         03  ERR-LOG-TIME-IN       PIC  9(06).
+         03  FILLER                PIC  X(01).
+         03  ERR-LOG-PROGRAM-IN    PIC  X(10).
+         03  FILLER                PIC  X(01).
+         03  ERR-LOG-SQLCODE-IN    PIC -9(05).
+         03  FILLER                PIC  X(72).
+
+       01  STAT-SUCCESS-COUNT       PIC 9(07) VALUE ZERO.
+       01  STAT-PLUS10-COUNT        PIC 9(07) VALUE ZERO.
+       01  STAT-MINUS01-COUNT       PIC 9(07) VALUE ZERO.
+       01  STAT-MINUS20-COUNT       PIC 9(07) VALUE ZERO.
+       01  STAT-MINUS30-COUNT       PIC 9(07) VALUE ZERO.
+       01  STAT-OTHER-COUNT         PIC 9(07) VALUE ZERO.
+       01  STAT-TOTAL-COUNT         PIC 9(07) VALUE ZERO.
+
+       01  D-STAT-LINE.
+           05  D-STAT-LABEL         PIC  X(22).
+           05  D-STAT-COUNT         PIC  ZZZ,ZZ9.
+
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "SQLSTATS" TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+           DISPLAY "SHOP-WIDE DAILY SQLCODE STATISTICS SUMMARY".
+           DISPLAY "--".
+
+           OPEN INPUT SQL-ERROR-LOG.
+           IF  SQL-ERROR-LOG-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN SQLERRLOG, STATUS "
+                       SQL-ERROR-LOG-STATUS
+           ELSE
+               PERFORM READ-SQL-ERROR-LOG
+               PERFORM UNTIL SQL-ERROR-LOG-AT-END
+                   PERFORM TALLY-SQLCODE
+                   PERFORM READ-SQL-ERROR-LOG
+               END-PERFORM
+               CLOSE SQL-ERROR-LOG
+           END-IF.
+
+           PERFORM DISPLAY-SUMMARY.
+
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       READ-SQL-ERROR-LOG.
+      ******************************************************************
+           READ SQL-ERROR-LOG
+               AT END
+                   MOVE "10" TO SQL-ERROR-LOG-STATUS
+               NOT AT END
+                   MOVE "00" TO SQL-ERROR-LOG-STATUS
+           END-READ.
+
+      ******************************************************************
+       TALLY-SQLCODE.
+      ******************************************************************
+           ADD 1 TO STAT-TOTAL-COUNT.
+           EVALUATE ERR-LOG-SQLCODE-IN
+               WHEN ZERO
+                   ADD 1 TO STAT-SUCCESS-COUNT
+               WHEN +10
+                   ADD 1 TO STAT-PLUS10-COUNT
+               WHEN -01
+                   ADD 1 TO STAT-MINUS01-COUNT
+               WHEN -20
+                   ADD 1 TO STAT-MINUS20-COUNT
+               WHEN -30
+                   ADD 1 TO STAT-MINUS30-COUNT
+               WHEN OTHER
+                   ADD 1 TO STAT-OTHER-COUNT
+           END-EVALUATE.
+
+      ******************************************************************
+       DISPLAY-SUMMARY.
+      ******************************************************************
+           MOVE "SUCCESS (SQLCODE = 0)" TO D-STAT-LABEL.
+           MOVE STAT-SUCCESS-COUNT      TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           MOVE "+10 NOT FOUND"         TO D-STAT-LABEL.
+           MOVE STAT-PLUS10-COUNT       TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           MOVE "-01 CONNECTION FAILED" TO D-STAT-LABEL.
+           MOVE STAT-MINUS01-COUNT      TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           MOVE "-20 INTERNAL ERROR"    TO D-STAT-LABEL.
+           MOVE STAT-MINUS20-COUNT      TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           MOVE "-30 POSTGRESQL ERROR"  TO D-STAT-LABEL.
+           MOVE STAT-MINUS30-COUNT      TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           MOVE "OTHER"                 TO D-STAT-LABEL.
+           MOVE STAT-OTHER-COUNT        TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           DISPLAY "--".
+           MOVE "TOTAL"                 TO D-STAT-LABEL.
+           MOVE STAT-TOTAL-COUNT        TO D-STAT-COUNT.
+           DISPLAY D-STAT-LINE.
+
+           COPY joblogproc.
