@@ -0,0 +1,247 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+
+      *    COLA PARAMETERS - A SHOP WOULD SOURCE THESE FROM A CONTROL
+      *    CARD/PARM; A LITERAL DEFAULT KEEPS THIS SELF-CONTAINED.
+       01  COLA-MODE                PIC  X(01) VALUE "P".
+           88  COLA-MODE-PERCENT         VALUE "P".
+           88  COLA-MODE-FLAT            VALUE "F".
+       01  COLA-PERCENT             PIC S9(03)V99 VALUE 3.00.
+       01  COLA-FLAT-AMOUNT         PIC S9(04) VALUE ZERO.
+       01  COLA-APPROVED            PIC  X(01) VALUE "Y".
+
+       01  D-COLA-REC.
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-EMP-NAME          PIC  X(20).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-OLD-SALARY        PIC  --,--9.
+           05  FILLER              PIC  X(04) VALUE " -> ".
+           05  D-NEW-SALARY        PIC  --,--9.
+
+       01  D-GRAND-TOTAL-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(21) VALUE "EMPLOYEES ADJUSTED:".
+           05  G-HEADCOUNT         PIC  ZZZ9.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  FILLER              PIC  X(12) VALUE "TOTAL DELTA:".
+           05  G-TOTAL-DELTA       PIC  --,---,--9.
+
+       01  GRAND-HEADCOUNT         PIC S9(07) VALUE ZERO.
+       01  GRAND-TOTAL-DELTA       PIC S9(09) VALUE ZERO.
+
+      *    -20 CAN MEAN A TRANSIENT LOCK/SERIALIZATION CONFLICT WITH
+      *    THE ONLINE INQUIRY PROGRAM - RETRY BEFORE TREATING IT AS
+      *    FATAL, SAME PATTERN AS DECLARE-BIND-VAR.CBL'S INSERT/UPDATE.
+       01  DEADLOCK-RETRY-COUNT    PIC 9(02) VALUE ZERO.
+       01  DEADLOCK-RETRY-MAX      PIC 9(02) VALUE 3.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  EMP-SALARY              PIC S9(04).
+       01  NEW-SALARY              PIC S9(04).
+       01  HIST-EFFECTIVE-DATE     PIC  9(08) VALUE ZERO.
+       01  HIST-REASON-CODE        PIC  X(04) VALUE "COLA".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "COLAADJ " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           MOVE ZERO TO GRAND-HEADCOUNT.
+           MOVE ZERO TO GRAND-TOTAL-DELTA.
+
+           DISPLAY "COLA MASS SALARY ADJUSTMENT - BEFORE/AFTER REPORT".
+           DISPLAY "--".
+
+      *    ACTIVE EMPLOYEES ONLY - SAME TERM_DATE = 0 CONVENTION USED
+      *    BY THE TIME-AND-ATTENDANCE EXPORT AND THE ARCHIVE PARAGRAPH.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      WHERE TERM_DATE = 0
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               PERFORM COMPUTE-NEW-SALARY
+               MOVE  EMP-NO       TO D-EMP-NO
+               MOVE  EMP-NAME     TO D-EMP-NAME
+               MOVE  EMP-SALARY   TO D-OLD-SALARY
+               MOVE  NEW-SALARY   TO D-NEW-SALARY
+               DISPLAY D-COLA-REC
+               ADD 1 TO GRAND-HEADCOUNT
+               COMPUTE GRAND-TOTAL-DELTA =
+                       GRAND-TOTAL-DELTA + (NEW-SALARY - EMP-SALARY)
+               PERFORM APPLY-COLA-CHANGE
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+               END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           DISPLAY "--".
+           MOVE GRAND-HEADCOUNT  TO G-HEADCOUNT.
+           MOVE GRAND-TOTAL-DELTA TO G-TOTAL-DELTA.
+           DISPLAY D-GRAND-TOTAL-REC.
+
+      *    REQUIRE EXPLICIT APPROVAL BEFORE THE CHANGES ARE COMMITTED -
+      *    A "N" LEAVES THE UPDATES AND HISTORY ROWS UNCOMMITTED.
+           IF  COLA-APPROVED = "Y"
+               EXEC SQL COMMIT WORK END-EXEC
+               DISPLAY "COLA ADJUSTMENT COMMITTED"
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "COLA ADJUSTMENT NOT APPROVED - ROLLED BACK"
+           END-IF.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       COMPUTE-NEW-SALARY.
+      ******************************************************************
+           IF  COLA-MODE-PERCENT
+               COMPUTE NEW-SALARY ROUNDED =
+                       EMP-SALARY + (EMP-SALARY * COLA-PERCENT / 100)
+           ELSE
+               COMPUTE NEW-SALARY = EMP-SALARY + COLA-FLAT-AMOUNT
+           END-IF.
+
+      ******************************************************************
+       APPLY-COLA-CHANGE.
+      ******************************************************************
+           MOVE ZERO TO DEADLOCK-RETRY-COUNT.
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE NOT = -20
+                      OR DEADLOCK-RETRY-COUNT >= DEADLOCK-RETRY-MAX
+               EXEC SQL
+                   UPDATE EMP
+                      SET EMP_SALARY = :NEW-SALARY
+                      WHERE EMP_NO = :EMP-NO
+               END-EXEC
+               IF  SQLCODE = -20
+                   ADD 1 TO DEADLOCK-RETRY-COUNT
+                   DISPLAY "DEADLOCK/SERIALIZATION CONFLICT ON UPDATE, "
+                           "RETRY " DEADLOCK-RETRY-COUNT " OF "
+                           DEADLOCK-RETRY-MAX
+               END-IF
+           END-PERFORM.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+           ELSE
+               ACCEPT HIST-EFFECTIVE-DATE FROM DATE YYYYMMDD
+               EXEC SQL
+                   INSERT INTO EMP_SALARY_HISTORY VALUES
+                          (:EMP-NO, :HIST-EFFECTIVE-DATE, :EMP-SALARY,
+                           :NEW-SALARY, :HIST-REASON-CODE)
+               END-EXEC
+               IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN
+           END-IF.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+           COPY joblogproc.
