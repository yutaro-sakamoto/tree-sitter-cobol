@@ -3,6 +3,7 @@
        PROGRAM-ID.                 prog.
        DATA                        DIVISION.
        WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
        01 EMP-NO-MAX PIC S9(04).
        01 EMP-NO-MIN PIC S9(04).
 
@@ -10,6 +11,46 @@
        01 EMP-NO-MIN-U PIC 9(04).
 
        01 EMP-NAME-X PIC X(20).
+       01 EMP-NAME-PATTERN PIC X(20).
+       01 SALARY-EXCEPTION-COUNT PIC 9(04) VALUE ZERO.
+       01 EXPECTED-ROW-COUNT PIC 9(04) VALUE 10.
+       01 ROWS-LOADED PIC 9(04) VALUE ZERO.
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+       01 SALARY-BAND-MIN PIC S9(04) VALUE 100.
+       01 SALARY-BAND-MAX PIC S9(04) VALUE 9000.
+       01 SALARY-BAND-REJECT-COUNT PIC 9(04) VALUE ZERO.
+       01 ARCHIVE-YEARS PIC 9(02) VALUE 2.
+       01 ARCHIVE-TODAY PIC 9(08) VALUE ZERO.
+
+      *    TABLE-DRIVEN CRITERIA FOR PARAM-SEARCH-RTN - A NEW SEARCH
+      *    COMBINATION IS A NEW SET OF CRIT-TBL ROWS, NOT A NEW
+      *    DECLARE CURSOR BLOCK.
+       01 CRIT-COUNT PIC 9(02) VALUE ZERO.
+       01 CRIT-IDX PIC 9(02).
+       01 SQL-PTR PIC 9(04).
+       01 CRIT-TBL.
+         03 CRIT-ROW OCCURS 5.
+           05 CRIT-FIELD     PIC X(10).
+           05 CRIT-OP        PIC X(02).
+           05 CRIT-VALUE     PIC X(20).
+           05 CRIT-CONNECTOR PIC X(03).
+
+      *    -20 ("INTERNAL ERROR") CAN ALSO MEAN A TRANSIENT LOCK/
+      *    SERIALIZATION CONFLICT NOW THAT THE ONLINE INQUIRY PROGRAM
+      *    READS EMP WHILE THIS BATCH RUNS - RETRY A FEW TIMES BEFORE
+      *    TREATING IT AS FATAL.
+       01 DEADLOCK-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 DEADLOCK-RETRY-MAX PIC 9(02) VALUE 3.
+
+      *    PRE-INSERT VALIDATION AGAINST THE TEST-DATA ROW SHAPE - A
+      *    SHORT/MALFORMED ROW SHIFTS EVERY FIELD AFTER IT, SO CATCH
+      *    A NON-DIGIT NO/SALARY ZONE BEFORE IT EVER REACHES EMP-NO/
+      *    EMP-SALARY.
+       01 VALID-ROW-SW PIC X(01) VALUE "Y".
+          88 VALID-ROW VALUE "Y".
+       01 LAYOUT-REJECT-COUNT PIC 9(04) VALUE ZERO.
 
        01  D-EMP-REC.
            05  D-EMP-NO            PIC  9(04).
@@ -23,7 +64,7 @@
          03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO         0350".
          03 FILLER       PIC X(28) VALUE "0003AKITA SABURO        0300".
          03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO         025p".
-         03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         020p".
+         03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         0200".
          03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO    0150".
          03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO    010p".
          03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO     0050".
@@ -36,6 +77,12 @@
            05  TEST-SALARY         PIC S9(04).
        01  IDX                     PIC  9(02).
        01  SYS-TIME                PIC  9(08).
+
+      *    ONE ROW OF REAL DOUBLE-BYTE CONTENT (SAME SJIS LITERAL
+      *    CONVENTION AS cobol_data/japanese.cbl) SO EMP-NAME-KANJI
+      *    ISN'T AN ALWAYS-BLANK COLUMN - EXERCISES ROUND-TRIPPING
+      *    ACTUAL KANJI THROUGH THE EMP TABLE.
+       01  KANJI-SAMPLE PIC N(5) VALUE "“ú–{ŒêŠ¿Žš".
  
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
@@ -45,6 +92,37 @@
          03  EMP-NO                PIC S9(04) VALUE ZERO.
          03  EMP-NAME              PIC  X(20) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+         03  DEPT-CODE             PIC  X(04) VALUE SPACE.
+         03  HIRE-DATE             PIC  9(08) VALUE ZERO.
+         03  TERM-DATE             PIC  9(08) VALUE ZERO.
+         03  YTD-GROSS             PIC S9(07)V99 VALUE ZERO.
+         03  YTD-TAX               PIC S9(07)V99 VALUE ZERO.
+         03  ROUTING-NO            PIC  X(09) VALUE SPACE.
+         03  ACCOUNT-NO            PIC  X(17) VALUE SPACE.
+         03  EMP-NAME-KANJI        PIC  N(20) VALUE SPACE.
+         03  CURRENCY-CODE         PIC  X(03) VALUE "USD".
+         03  EMP-SALARY-AMT        PIC S9(4)V9(2) USAGE COMP-3 VALUE 0.
+       01  DUP-NAME-COUNT           PIC S9(04) VALUE ZERO.
+       01  HIST-EFFECTIVE-DATE      PIC  9(08) VALUE ZERO.
+       01  HIST-OLD-SALARY          PIC S9(04) VALUE ZERO.
+       01  HIST-NEW-SALARY          PIC S9(04) VALUE ZERO.
+       01  HIST-REASON-CODE         PIC  X(04) VALUE SPACE.
+       01  AUDIT-EMP-NO             PIC S9(04) VALUE ZERO.
+       01  AUDIT-FIELD-NAME         PIC  X(10) VALUE SPACE.
+       01  AUDIT-OLD-VALUE          PIC  X(20) VALUE SPACE.
+       01  AUDIT-NEW-VALUE          PIC  X(20) VALUE SPACE.
+       01  AUDIT-CHANGED-BY         PIC  X(30) VALUE SPACE.
+       01  AUDIT-CHANGED-DATE       PIC  9(08) VALUE ZERO.
+       01  AUDIT-CHANGED-TIME       PIC  9(06) VALUE ZERO.
+       01  OLD-EMP-NAME             PIC  X(20) VALUE SPACE.
+       01  OLD-EMP-SALARY           PIC S9(04) VALUE ZERO.
+      *    SIGNED-NUMERIC-EDITED STAGING FIELD - A DIRECT MOVE OF A
+      *    DISPLAY-USAGE SIGNED NUMERIC INTO AN ALPHANUMERIC AUDIT
+      *    COLUMN WOULD COPY THE RAW OVERPUNCHED SIGN BYTE INSTEAD OF
+      *    A READABLE DIGIT/SIGN.
+       01  AUDIT-SALARY-EDIT        PIC -9(04) VALUE ZERO.
+       01  ARCHIVE-CUTOFF-DATE      PIC  9(08) VALUE ZERO.
+       01  SQL-TEXT                 PIC  X(200) VALUE SPACE.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -52,6 +130,8 @@
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
+           MOVE "DECLBIND" TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
            MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
              TO DBNAME.
            MOVE  "<|DB_USER|>"
@@ -59,10 +139,30 @@
            MOVE  "<|DB_PASSWORD|>"
              TO PASSWD.
 
-           EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
-           END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE PAYROLL RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
            
       *    DROP TABLE
            EXEC SQL
@@ -70,32 +170,239 @@
            END-EXEC.
            IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
            
-      *    CREATE TABLE 
+      *    CREATE TABLE
            EXEC SQL
                 CREATE TABLE EMP
                 (
                     EMP_NO     NUMERIC(4,0) NOT NULL,
                     EMP_NAME   CHAR(20),
                    EMP_SALARY NUMERIC(4,0),
+                    DEPT_CODE  CHAR(4),
+                    HIRE_DATE  NUMERIC(8,0),
+                    TERM_DATE  NUMERIC(8,0),
+                    YTD_GROSS  NUMERIC(9,2),
+                    YTD_TAX    NUMERIC(9,2),
+                    ROUTING_NO CHAR(9),
+                    ACCOUNT_NO CHAR(17),
+                    EMP_NAME_KANJI CHAR(40),
+                    CURRENCY_CODE CHAR(3),
+                    EMP_SALARY_AMT NUMERIC(6,2),
                     CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
                 )
            END-EXEC.
-           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+
+      *    CREATE EXCHANGE RATE TABLE SO REPORTS CAN ROLL EVERYONE'S
+      *    PAY UP INTO ONE REPORTING CURRENCY
+           EXEC SQL
+               DROP TABLE IF EXISTS EXCHANGE_RATE
+           END-EXEC.
+           EXEC SQL
+                CREATE TABLE EXCHANGE_RATE
+                (
+                    CURRENCY_CODE  CHAR(3) NOT NULL,
+                    RATE_TO_USD    NUMERIC(9,6),
+                    CONSTRAINT IEXRATE_0 PRIMARY KEY (CURRENCY_CODE)
+                )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               INSERT INTO EXCHANGE_RATE VALUES ('USD', 1.000000)
+           END-EXEC.
+           EXEC SQL
+               INSERT INTO EXCHANGE_RATE VALUES ('EUR', 1.080000)
+           END-EXEC.
+           EXEC SQL
+               INSERT INTO EXCHANGE_RATE VALUES ('GBP', 1.270000)
+           END-EXEC.
+           EXEC SQL
+               INSERT INTO EXCHANGE_RATE VALUES ('JPY', 0.006700)
+           END-EXEC.
+
+      *    CREATE SALARY HISTORY TABLE
+           EXEC SQL
+                CREATE TABLE EMP_SALARY_HISTORY
+                (
+                    EMP_NO         NUMERIC(4,0) NOT NULL,
+                    EFFECTIVE_DATE NUMERIC(8,0) NOT NULL,
+                    OLD_SALARY     NUMERIC(4,0),
+                    NEW_SALARY     NUMERIC(4,0),
+                    REASON_CODE    CHAR(4)
+                )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+
+      *    CREATE AUDIT TRAIL TABLE - BEFORE/AFTER IMAGES OF EMP_NAME
+      *    AND EMP_SALARY CHANGES SO WE CAN ANSWER "WHO CHANGED THIS
+      *    EMPLOYEE'S PAY AND WHEN" IF PAYROLL GETS CHALLENGED
+           EXEC SQL
+               DROP TABLE IF EXISTS EMP_AUDIT_TRAIL
+           END-EXEC.
+           EXEC SQL
+                CREATE TABLE EMP_AUDIT_TRAIL
+                (
+                    EMP_NO        NUMERIC(4,0) NOT NULL,
+                    FIELD_NAME    CHAR(10) NOT NULL,
+                    OLD_VALUE     CHAR(20),
+                    NEW_VALUE     CHAR(20),
+                    CHANGED_BY    CHAR(30),
+                    CHANGED_DATE  NUMERIC(8,0),
+                    CHANGED_TIME  NUMERIC(6,0)
+                )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+
+      *    CREATE ARCHIVE TABLE FOR EMPLOYEES TERMINATED MORE THAN
+      *    ARCHIVE-YEARS AGO, SAME COLUMN SHAPE AS EMP SO THE ACTIVE
+      *    TABLE (AND EVERY CURSOR SCAN AGAINST IT) DOESN'T KEEP
+      *    GROWING WITH PEOPLE WHO NO LONGER WORK HERE
+           EXEC SQL
+               DROP TABLE IF EXISTS EMP_ARCHIVE
+           END-EXEC.
+           EXEC SQL
+                CREATE TABLE EMP_ARCHIVE
+                (
+                    EMP_NO     NUMERIC(4,0) NOT NULL,
+                    EMP_NAME   CHAR(20),
+                    EMP_SALARY NUMERIC(4,0),
+                    DEPT_CODE  CHAR(4),
+                    HIRE_DATE  NUMERIC(8,0),
+                    TERM_DATE  NUMERIC(8,0),
+                    YTD_GROSS  NUMERIC(9,2),
+                    YTD_TAX    NUMERIC(9,2),
+                    ROUTING_NO CHAR(9),
+                    ACCOUNT_NO CHAR(17),
+                    EMP_NAME_KANJI CHAR(40),
+                    CURRENCY_CODE CHAR(3),
+                    EMP_SALARY_AMT NUMERIC(6,2)
+                )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
 
       *    INSERT ROWS USING HOST VARIABLE
            PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
+              PERFORM VALIDATE-TEST-DATA-ROW
+              IF  NOT VALID-ROW
+                  ADD 1 TO LAYOUT-REJECT-COUNT
+                  DISPLAY "*** LAYOUT EXCEPTION: TEST-DATA ROW " IDX
+                          " NO/SALARY ZONE IS NOT NUMERIC - ROW "
+                          "REJECTED ***"
+              ELSE
               MOVE TEST-NO(IDX)     TO  EMP-NO
               MOVE TEST-NAME(IDX)   TO  EMP-NAME
               MOVE TEST-SALARY(IDX) TO  EMP-SALARY
-              EXEC SQL
-                 INSERT INTO EMP VALUES
-                        (:EMP-NO,:EMP-NAME,:EMP-SALARY)
-              END-EXEC
-              IF  SQLCODE NOT = ZERO 
-                  PERFORM ERROR-RTN
-                  EXIT PERFORM
+              IF  IDX > 5
+                  MOVE "0200"       TO  DEPT-CODE
+              ELSE
+                  MOVE "0100"       TO  DEPT-CODE
+              END-IF
+              ACCEPT HIRE-DATE FROM DATE YYYYMMDD
+              MOVE ZERO             TO  TERM-DATE
+              MOVE ZERO             TO  YTD-GROSS
+              MOVE ZERO             TO  YTD-TAX
+              MOVE "021000021"      TO  ROUTING-NO
+              MOVE "00000000"       TO  ACCOUNT-NO
+              IF  IDX = 1
+                  MOVE KANJI-SAMPLE TO EMP-NAME-KANJI
+              ELSE
+                  MOVE SPACE        TO  EMP-NAME-KANJI
+              END-IF
+              MOVE "USD"            TO  CURRENCY-CODE
+              MOVE EMP-SALARY       TO  EMP-SALARY-AMT
+              IF  EMP-SALARY < ZERO
+                  ADD 1 TO SALARY-EXCEPTION-COUNT
+                  DISPLAY "*** SALARY EXCEPTION: EMP_NO " EMP-NO
+                          " OVERPUNCHED/NEGATIVE SALARY " EMP-SALARY
+                          " - REVIEW BEFORE PAYROLL ***"
+              END-IF
+              IF  EMP-SALARY < SALARY-BAND-MIN
+               OR EMP-SALARY > SALARY-BAND-MAX
+                  ADD 1 TO SALARY-BAND-REJECT-COUNT
+                  DISPLAY "*** SALARY BAND EXCEPTION: EMP_NO " EMP-NO
+                          " SALARY " EMP-SALARY " OUTSIDE BAND "
+                          SALARY-BAND-MIN "-" SALARY-BAND-MAX
+                          " - ROW REJECTED ***"
+              ELSE
+                  EXEC SQL
+                     SELECT COUNT(*) INTO :DUP-NAME-COUNT
+                            FROM EMP
+                            WHERE EMP_NAME = :EMP-NAME
+                  END-EXEC
+                  IF  DUP-NAME-COUNT > ZERO
+                      DISPLAY "*** POSSIBLE DUPLICATE EMPLOYEE NAME: "
+                              EMP-NAME " (EMP_NO " EMP-NO ") ***"
+                  END-IF
+                  MOVE ZERO TO DEADLOCK-RETRY-COUNT
+                  PERFORM WITH TEST AFTER
+                          UNTIL SQLCODE NOT = -20
+                             OR DEADLOCK-RETRY-COUNT >= DEADLOCK-RETRY-MAX
+                      EXEC SQL
+                         INSERT INTO EMP VALUES
+                                (:EMP-NO,:EMP-NAME,:EMP-SALARY,
+                                 :DEPT-CODE,:HIRE-DATE,:TERM-DATE,
+                                 :YTD-GROSS,:YTD-TAX,:ROUTING-NO,
+                                 :ACCOUNT-NO,:EMP-NAME-KANJI,
+                                 :CURRENCY-CODE,:EMP-SALARY-AMT)
+                      END-EXEC
+                      IF  SQLCODE = -20
+                          ADD 1 TO DEADLOCK-RETRY-COUNT
+                          DISPLAY "DEADLOCK/SERIALIZATION CONFLICT ON "
+                                  "INSERT, RETRY " DEADLOCK-RETRY-COUNT
+                                  " OF " DEADLOCK-RETRY-MAX
+                      END-IF
+                  END-PERFORM
+                  IF  SQLCODE NOT = ZERO
+                      PERFORM ERROR-RTN
+                      MOVE 0008 TO JOB-LOG-RETURN-CODE
+                      PERFORM JOB-LOG-TRAILER
+                      STOP RUN
+                  END-IF
+                  MOVE ZERO         TO HIST-OLD-SALARY
+                  MOVE EMP-SALARY   TO HIST-NEW-SALARY
+                  MOVE "HIRE"       TO HIST-REASON-CODE
+                  PERFORM RECORD-SALARY-HISTORY
+                  ADD SQLERRD(3) TO ROWS-LOADED
+              END-IF
               END-IF
            END-PERFORM.
+           DISPLAY "LAYOUT REJECTIONS: " LAYOUT-REJECT-COUNT.
+           DISPLAY "SALARY BAND REJECTIONS: " SALARY-BAND-REJECT-COUNT.
+           DISPLAY "SALARY EXCEPTIONS FLAGGED: " SALARY-EXCEPTION-COUNT.
+
+      *    ROW-COUNT RECONCILIATION (SQLERRD(3) ROWS INSERTED VS EXPECTED)
+           DISPLAY "<control total> ROWS LOADED=" ROWS-LOADED
+               " EXPECTED=" EXPECTED-ROW-COUNT NO ADVANCING.
+           IF  ROWS-LOADED NOT = EXPECTED-ROW-COUNT
+               DISPLAY " *** SHORT LOAD - RECONCILE BEFORE PAYROLL ***"
+           ELSE
+               DISPLAY " OK"
+           END-IF.
 
       *    COMMIT
            EXEC SQL COMMIT WORK END-EXEC.
@@ -127,10 +434,15 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
 
-           EXEC SQL 
-               CLOSE C1 
-           END-EXEC. 
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
            DISPLAY "--".
 
            MOVE 5 TO EMP-NO-MIN-U.
@@ -160,10 +472,13 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
-           
-           EXEC SQL 
-               CLOSE C2 
-           END-EXEC. 
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+               CLOSE C2
+           END-EXEC.
            DISPLAY "--".
 
            MOVE "MIYAGI GORO" TO EMP-NAME-X.
@@ -191,8 +506,11 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
-           
-           EXEC SQL 
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
                CLOSE C3
            END-EXEC.
            DISPLAY "--".
@@ -226,8 +544,11 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
-           
-           EXEC SQL 
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
                CLOSE C4
            END-EXEC.
            DISPLAY "--".
@@ -258,8 +579,11 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
 
-           EXEC SQL 
+           EXEC SQL
                CLOSE C5
            END-EXEC.
            DISPLAY "--".
@@ -292,18 +616,289 @@
               END-EXEC
       *       ADD 1 TO LOOP-COUNTER
            END-PERFORM.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
 
-           EXEC SQL 
+           EXEC SQL
                CLOSE C6
            END-EXEC.
-           
+           DISPLAY "--".
+
+           MOVE "%GORO%" TO EMP-NAME-PATTERN.
+           EXEC SQL
+               DECLARE C7 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                      FROM EMP
+                      WHERE EMP_NAME LIKE :EMP-NAME-PATTERN
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C7
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C7 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+              MOVE  EMP-NO        TO    D-EMP-NO
+              MOVE  EMP-NAME      TO    D-EMP-NAME
+              MOVE  EMP-SALARY    TO    D-EMP-SALARY
+              DISPLAY D-EMP-REC
+              EXEC SQL
+                  FETCH C7 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+              END-EXEC
+      *       ADD 1 TO LOOP-COUNTER
+           END-PERFORM.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+               CLOSE C7
+           END-EXEC.
+
+           PERFORM PARAM-SEARCH-RTN.
+
+           PERFORM UPDATE-EMP-RTN.
+
+           PERFORM ARCHIVE-TERMINATED-EMPLOYEES.
+
       *    DISCONNECT
            EXEC SQL
                DISCONNECT ALL
            END-EXEC.
-           
+
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
            STOP RUN.
 
+      ******************************************************************
+       VALIDATE-TEST-DATA-ROW.
+      ******************************************************************
+      *    A SHORT OR MALFORMED TEST-DATA ROW SHIFTS THE NO/SALARY
+      *    ZONES OUT OF COLUMN POSITION, SO CHECK THEY ARE STILL
+      *    NUMERIC BEFORE THE ROW IS EVER MOVED INTO EMP-NO/EMP-SALARY.
+      *    (COBOL'S NUMERIC CLASS TEST ACCEPTS A VALID SIGN OVERPUNCH
+      *    IN THE LOW-ORDER POSITION, SO THE DELIBERATELY OVERPUNCHED
+      *    NEGATIVE-SALARY TEST ROWS STILL PASS.)
+           MOVE "Y" TO VALID-ROW-SW.
+           IF  NOT TEST-NO(IDX) NUMERIC
+            OR NOT TEST-SALARY(IDX) NUMERIC
+               MOVE "N" TO VALID-ROW-SW
+           END-IF.
+
+      ******************************************************************
+       RECORD-SALARY-HISTORY.
+      ******************************************************************
+      *    STAMPS THE CURRENT SYSTEM DATE AS THE CHANGE'S EFFECTIVE DATE
+           ACCEPT HIST-EFFECTIVE-DATE FROM DATE YYYYMMDD.
+           EXEC SQL
+               INSERT INTO EMP_SALARY_HISTORY VALUES
+                      (:EMP-NO, :HIST-EFFECTIVE-DATE, :HIST-OLD-SALARY,
+                       :HIST-NEW-SALARY, :HIST-REASON-CODE)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+      ******************************************************************
+       PARAM-SEARCH-RTN.
+      ******************************************************************
+      *    TABLE-DRIVEN REPLACEMENT FOR THE HARDCODED C1-C6 CURSORS -
+      *    THE CRITERIA TABLE BELOW REPRODUCES C1'S EMP_NO RANGE SHAPE;
+      *    A SEVENTH OR EIGHTH SEARCH COMBINATION IS A DIFFERENT SET OF
+      *    CRIT-TBL ROWS, NOT A NEW DECLARE CURSOR BLOCK TO COMPILE.
+           MOVE 2 TO CRIT-COUNT.
+           MOVE "EMP_NO"  TO CRIT-FIELD(1).
+           MOVE ">="      TO CRIT-OP(1).
+           MOVE "5"       TO CRIT-VALUE(1).
+           MOVE "AND"     TO CRIT-CONNECTOR(1).
+           MOVE "EMP_NO"  TO CRIT-FIELD(2).
+           MOVE "<="      TO CRIT-OP(2).
+           MOVE "9"       TO CRIT-VALUE(2).
+           MOVE SPACE     TO CRIT-CONNECTOR(2).
+           PERFORM BUILD-PARAM-SEARCH-SQL.
+           PERFORM RUN-PARAM-SEARCH.
+
+      ******************************************************************
+       BUILD-PARAM-SEARCH-SQL.
+      ******************************************************************
+      *    ASSEMBLES A SELECT STATEMENT FROM CRIT-TBL - FIELD/OPERATOR/
+      *    VALUE/CONNECTOR PER ROW - INTO SQL-TEXT FOR PREPARE.
+      *    CRIT-VALUE IS STRUNG IN UNQUOTED/UNESCAPED - SAFE ONLY
+      *    BECAUSE EVERY CALLER SETS IT FROM HARDCODED WORKING-STORAGE
+      *    LITERALS (SEE PARAM-SEARCH-RTN). DO NOT WIRE OPERATOR OR
+      *    OTHER EXTERNAL INPUT INTO CRIT-VALUE WITHOUT ADDING
+      *    QUOTING/ESCAPING HERE FIRST.
+           MOVE SPACE TO SQL-TEXT.
+           MOVE 1     TO SQL-PTR.
+           STRING "SELECT EMP_NO, EMP_NAME, EMP_SALARY FROM EMP WHERE "
+                  DELIMITED BY SIZE
+               INTO SQL-TEXT WITH POINTER SQL-PTR
+           END-STRING.
+           PERFORM VARYING CRIT-IDX FROM 1 BY 1
+                   UNTIL CRIT-IDX > CRIT-COUNT
+               STRING CRIT-FIELD(CRIT-IDX)     DELIMITED BY SPACE
+                      " "                      DELIMITED BY SIZE
+                      CRIT-OP(CRIT-IDX)        DELIMITED BY SPACE
+                      " "                      DELIMITED BY SIZE
+                      CRIT-VALUE(CRIT-IDX)     DELIMITED BY SPACE
+                      " "                      DELIMITED BY SIZE
+                      CRIT-CONNECTOR(CRIT-IDX) DELIMITED BY SPACE
+                      " "                      DELIMITED BY SIZE
+                   INTO SQL-TEXT WITH POINTER SQL-PTR
+               END-STRING
+           END-PERFORM.
+           STRING "ORDER BY EMP_NO" DELIMITED BY SIZE
+               INTO SQL-TEXT WITH POINTER SQL-PTR
+           END-STRING.
+
+      ******************************************************************
+       RUN-PARAM-SEARCH.
+      ******************************************************************
+      *    PREPARE/EXECUTE THE DYNAMICALLY BUILT SQL-TEXT - THIS IS
+      *    WHAT LETS A NEW CRIT-TBL COMBINATION REPRODUCE ANY C1-C6
+      *    SHAPE AT RUNTIME WITHOUT A RECOMPILE.
+           EXEC SQL
+               PREPARE DYN-STMT FROM :SQL-TEXT
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+           ELSE
+               EXEC SQL
+                   DECLARE C-DYN CURSOR FOR DYN-STMT
+               END-EXEC
+               EXEC SQL
+                   OPEN C-DYN
+               END-EXEC
+               EXEC SQL
+                   FETCH C-DYN INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+               END-EXEC
+               PERFORM UNTIL SQLCODE NOT = ZERO
+                   MOVE  EMP-NO     TO D-EMP-NO
+                   MOVE  EMP-NAME   TO D-EMP-NAME
+                   MOVE  EMP-SALARY TO D-EMP-SALARY
+                   DISPLAY D-EMP-REC
+                   EXEC SQL
+                       FETCH C-DYN INTO :EMP-NO, :EMP-NAME, :EMP-SALARY
+                   END-EXEC
+               END-PERFORM
+               IF  SQLCODE NOT = +10
+                   PERFORM ERROR-RTN
+               END-IF
+               EXEC SQL
+                   CLOSE C-DYN
+               END-EXEC
+           END-IF.
+           DISPLAY "--".
+
+      ******************************************************************
+       UPDATE-EMP-RTN.
+      ******************************************************************
+      *    DEMONSTRATES THE BEFORE/AFTER AUDIT TRAIL REQUIRED ANY TIME
+      *    EMP_NAME OR EMP_SALARY IS CHANGED ON AN EXISTING ROW - A
+      *    PLAIN UPDATE NO LONGER JUST OVERWRITES THE PRIOR VALUES.
+           MOVE 5 TO EMP-NO.
+           EXEC SQL
+               SELECT EMP_NAME, EMP_SALARY INTO :OLD-EMP-NAME,
+                      :OLD-EMP-SALARY
+                      FROM EMP
+                      WHERE EMP_NO = :EMP-NO
+           END-EXEC.
+           IF  SQLCODE = ZERO
+               MOVE "MIYAGI GORO RAISE" TO EMP-NAME
+               COMPUTE EMP-SALARY = OLD-EMP-SALARY + 10
+               MOVE ZERO TO DEADLOCK-RETRY-COUNT
+               PERFORM WITH TEST AFTER
+                       UNTIL SQLCODE NOT = -20
+                          OR DEADLOCK-RETRY-COUNT >= DEADLOCK-RETRY-MAX
+                   EXEC SQL
+                       UPDATE EMP
+                          SET EMP_NAME = :EMP-NAME,
+                              EMP_SALARY = :EMP-SALARY
+                          WHERE EMP_NO = :EMP-NO
+                   END-EXEC
+                   IF  SQLCODE = -20
+                       ADD 1 TO DEADLOCK-RETRY-COUNT
+                       DISPLAY "DEADLOCK/SERIALIZATION CONFLICT ON "
+                               "UPDATE, RETRY " DEADLOCK-RETRY-COUNT
+                               " OF " DEADLOCK-RETRY-MAX
+                   END-IF
+               END-PERFORM
+               IF  SQLCODE = ZERO
+                   IF  EMP-NAME NOT = OLD-EMP-NAME
+                       MOVE "EMP_NAME"   TO AUDIT-FIELD-NAME
+                       MOVE OLD-EMP-NAME TO AUDIT-OLD-VALUE
+                       MOVE EMP-NAME     TO AUDIT-NEW-VALUE
+                       PERFORM RECORD-AUDIT-TRAIL
+                   END-IF
+                   IF  EMP-SALARY NOT = OLD-EMP-SALARY
+                       MOVE "EMP_SALARY"    TO AUDIT-FIELD-NAME
+                       MOVE OLD-EMP-SALARY  TO AUDIT-SALARY-EDIT
+                       MOVE AUDIT-SALARY-EDIT TO AUDIT-OLD-VALUE
+                       MOVE EMP-SALARY      TO AUDIT-SALARY-EDIT
+                       MOVE AUDIT-SALARY-EDIT TO AUDIT-NEW-VALUE
+                       PERFORM RECORD-AUDIT-TRAIL
+                   END-IF
+                   MOVE OLD-EMP-SALARY TO HIST-OLD-SALARY
+                   MOVE EMP-SALARY    TO HIST-NEW-SALARY
+                   MOVE "CHG "        TO HIST-REASON-CODE
+                   PERFORM RECORD-SALARY-HISTORY
+               ELSE
+                   PERFORM ERROR-RTN
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       RECORD-AUDIT-TRAIL.
+      ******************************************************************
+      *    STAMPS WHO (CONNECTED USERNAME) AND WHEN (CURRENT DATE/TIME)
+      *    ALONGSIDE THE OLD/NEW VALUE FOR ONE CHANGED FIELD.
+           MOVE EMP-NO          TO AUDIT-EMP-NO.
+           MOVE USERNAME        TO AUDIT-CHANGED-BY.
+           ACCEPT AUDIT-CHANGED-DATE FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-CHANGED-TIME FROM TIME.
+           EXEC SQL
+               INSERT INTO EMP_AUDIT_TRAIL VALUES
+                      (:AUDIT-EMP-NO, :AUDIT-FIELD-NAME,
+                       :AUDIT-OLD-VALUE, :AUDIT-NEW-VALUE,
+                       :AUDIT-CHANGED-BY, :AUDIT-CHANGED-DATE,
+                       :AUDIT-CHANGED-TIME)
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN.
+
+      ******************************************************************
+       ARCHIVE-TERMINATED-EMPLOYEES.
+      ******************************************************************
+      *    MOVES ROWS FOR EMPLOYEES TERMINATED MORE THAN ARCHIVE-YEARS
+      *    AGO OUT OF THE LIVE EMP TABLE AND INTO EMP_ARCHIVE, MODELED
+      *    ON THE CLEANUP-DB PATTERN USED ELSEWHERE FOR END-OF-RUN
+      *    MAINTENANCE.
+           ACCEPT ARCHIVE-TODAY FROM DATE YYYYMMDD.
+           COMPUTE ARCHIVE-CUTOFF-DATE =
+                   ARCHIVE-TODAY - (ARCHIVE-YEARS * 10000).
+
+           EXEC SQL
+               INSERT INTO EMP_ARCHIVE
+                      SELECT * FROM EMP
+                      WHERE TERM_DATE NOT = 0
+                        AND TERM_DATE <= :ARCHIVE-CUTOFF-DATE
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO AND SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           ELSE
+               EXEC SQL
+                   DELETE FROM EMP
+                          WHERE TERM_DATE NOT = 0
+                            AND TERM_DATE <= :ARCHIVE-CUTOFF-DATE
+               END-EXEC
+               IF  SQLCODE NOT = ZERO AND SQLCODE NOT = +10
+                   PERFORM ERROR-RTN
+               ELSE
+                   DISPLAY "TERMINATED-EMPLOYEE ARCHIVE: ROWS MOVED="
+                           SQLERRD(3)
+               END-IF
+           END-IF.
+
       ******************************************************************
        ERROR-RTN.
       ******************************************************************
@@ -330,3 +925,5 @@
                  DISPLAY SQLERRMC
            END-EVALUATE.
       ******************************************************************
+
+           COPY joblogproc.
