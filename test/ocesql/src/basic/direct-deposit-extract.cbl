@@ -0,0 +1,177 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ACH-FILE         ASSIGN TO "ACHFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACH-FILE-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  ACH-FILE.
+       01  ACH-RECORD               PIC X(94).
+
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01  ACH-FILE-STATUS         PIC X(02) VALUE "00".
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  RECORD-COUNT            PIC  9(07) VALUE ZERO.
+       01  TOTAL-AMOUNT            PIC S9(09)V99 VALUE ZERO.
+
+       01  ACH-DETAIL-REC.
+         03  ACH-REC-TYPE          PIC  X(01) VALUE "6".
+         03  ACH-ROUTING           PIC  X(09).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  ACH-ACCOUNT           PIC  X(17).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  ACH-AMOUNT            PIC  9(09)V99.
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  ACH-EMP-NO            PIC  9(04).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  ACH-EMP-NAME          PIC  X(20).
+         03  FILLER                PIC  X(29) VALUE SPACE.
+
+       01  ACH-TRAILER-REC.
+         03  TRL-REC-TYPE          PIC  X(01) VALUE "9".
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  TRL-RECORD-COUNT      PIC  9(07).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  TRL-TOTAL-AMOUNT      PIC  9(09)V99.
+         03  FILLER                PIC  X(73) VALUE SPACE.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+         03  ROUTING-NO            PIC  X(09) VALUE SPACE.
+         03  ACCOUNT-NO            PIC  X(17) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "ACHEXTR " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           OPEN OUTPUT ACH-FILE.
+           IF  ACH-FILE-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN ACHFILE, STATUS " ACH-FILE-STATUS
+               PERFORM DISCONNECT-DB
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+           MOVE ZERO TO RECORD-COUNT.
+           MOVE ZERO TO TOTAL-AMOUNT.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, EMP_SALARY, ROUTING_NO,
+                      ACCOUNT_NO
+                      FROM EMP
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY,
+                             :ROUTING-NO, :ACCOUNT-NO
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE ROUTING-NO    TO ACH-ROUTING
+               MOVE ACCOUNT-NO    TO ACH-ACCOUNT
+               MOVE EMP-SALARY    TO ACH-AMOUNT
+               MOVE EMP-NO        TO ACH-EMP-NO
+               MOVE EMP-NAME      TO ACH-EMP-NAME
+               WRITE ACH-RECORD FROM ACH-DETAIL-REC
+               ADD 1 TO RECORD-COUNT
+               ADD EMP-SALARY TO TOTAL-AMOUNT
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :EMP-SALARY,
+                                 :ROUTING-NO, :ACCOUNT-NO
+               END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           MOVE RECORD-COUNT TO TRL-RECORD-COUNT.
+           MOVE TOTAL-AMOUNT TO TRL-TOTAL-AMOUNT.
+           WRITE ACH-RECORD FROM ACH-TRAILER-REC.
+
+           CLOSE ACH-FILE.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
