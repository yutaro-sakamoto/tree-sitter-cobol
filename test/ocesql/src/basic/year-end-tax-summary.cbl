@@ -0,0 +1,165 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  LOG-COUNT               PIC  9999 VALUE 1.
+
+       01  D-W2-REC.
+           05  D-EMP-NO            PIC  9(04).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-EMP-NAME          PIC  X(20).
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-YTD-GROSS         PIC  --,---,--9.99.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-YTD-TAX           PIC  --,---,--9.99.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-YTD-NET           PIC  --,---,--9.99.
+
+       01  D-GRAND-TOTAL-REC.
+           05  FILLER              PIC  X(05) VALUE SPACE.
+           05  FILLER              PIC  X(14) VALUE "GRAND TOTAL: ".
+           05  G-GROSS             PIC  --,---,--9.99.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  G-TAX               PIC  --,---,--9.99.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  G-NET               PIC  --,---,--9.99.
+
+       01  GRAND-YTD-GROSS         PIC S9(09)V99 VALUE ZERO.
+       01  GRAND-YTD-TAX           PIC S9(09)V99 VALUE ZERO.
+       01  GRAND-YTD-NET           PIC S9(09)V99 VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  YTD-GROSS               PIC S9(07)V99.
+       01  YTD-TAX                 PIC S9(07)V99.
+       01  YTD-NET                 PIC S9(07)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "YETAXSM " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           MOVE ZERO TO GRAND-YTD-GROSS.
+           MOVE ZERO TO GRAND-YTD-TAX.
+           MOVE ZERO TO GRAND-YTD-NET.
+
+           DISPLAY "YEAR-END TAX SUMMARY (W-2 EQUIVALENT)".
+           DISPLAY "--".
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, YTD_GROSS, YTD_TAX
+                      FROM EMP
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :YTD-GROSS, :YTD-TAX
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               COMPUTE YTD-NET = YTD-GROSS - YTD-TAX
+               MOVE  EMP-NO     TO D-EMP-NO
+               MOVE  EMP-NAME   TO D-EMP-NAME
+               MOVE  YTD-GROSS  TO D-YTD-GROSS
+               MOVE  YTD-TAX    TO D-YTD-TAX
+               MOVE  YTD-NET    TO D-YTD-NET
+               DISPLAY D-W2-REC
+               ADD YTD-GROSS TO GRAND-YTD-GROSS
+               ADD YTD-TAX   TO GRAND-YTD-TAX
+               ADD YTD-NET   TO GRAND-YTD-NET
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :YTD-GROSS,
+                                 :YTD-TAX
+               END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           DISPLAY "--".
+           MOVE GRAND-YTD-GROSS TO G-GROSS.
+           MOVE GRAND-YTD-TAX   TO G-TAX.
+           MOVE GRAND-YTD-NET   TO G-NET.
+           DISPLAY D-GRAND-TOTAL-REC.
+
+      *    CONTROL-TOTAL STYLE SUMMARY LINE, SAME SHAPE AS THE
+      *    DISPLAY LOG-COUNT REPORTING IN OUTPUT-RETURN-CODE-TEST.
+           DISPLAY LOG-COUNT " <log> year_end_tax_summary_complete".
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
