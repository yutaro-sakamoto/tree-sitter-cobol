@@ -0,0 +1,157 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TA-FILE          ASSIGN TO "TAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TA-FILE-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  TA-FILE.
+       01  TA-RECORD                PIC X(60).
+
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01  TA-FILE-STATUS          PIC X(02) VALUE "00".
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+       01  RECORD-COUNT            PIC  9(07) VALUE ZERO.
+
+      *    OUTBOUND FEED TO THE TIME-AND-ATTENDANCE VENDOR SYSTEM -
+      *    ACTIVE EMPLOYEES ONLY, KEYED ON EMP_NO LIKE EVERY OTHER
+      *    CURSOR IN THE SHOP.
+       01  TA-DETAIL-REC.
+         03  TA-EMP-NO             PIC  9(04).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  TA-EMP-NAME           PIC  X(20).
+         03  FILLER                PIC  X(01) VALUE SPACE.
+         03  TA-DEPT-CODE          PIC  X(04).
+         03  FILLER                PIC  X(30) VALUE SPACE.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  EMP-NO                  PIC S9(04).
+       01  EMP-NAME                PIC  X(20).
+       01  DEPT-CODE               PIC  X(04).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "TAEXPRT " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+           OPEN OUTPUT TA-FILE.
+           IF  TA-FILE-STATUS NOT = "00"
+               DISPLAY "CANNOT OPEN TAFILE, STATUS " TA-FILE-STATUS
+               PERFORM DISCONNECT-DB
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+           MOVE ZERO TO RECORD-COUNT.
+
+      *    TERM_DATE = 0 MEANS STILL ACTIVE - SAME CONVENTION USED BY
+      *    ARCHIVE-TERMINATED-EMPLOYEES IN DECLARE-BIND-VAR.CBL.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, EMP_NAME, DEPT_CODE
+                      FROM EMP
+                      WHERE TERM_DATE = 0
+                      ORDER BY EMP_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :EMP-NO, :EMP-NAME, :DEPT-CODE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE EMP-NO        TO TA-EMP-NO
+               MOVE EMP-NAME      TO TA-EMP-NAME
+               MOVE DEPT-CODE     TO TA-DEPT-CODE
+               WRITE TA-RECORD FROM TA-DETAIL-REC
+               ADD 1 TO RECORD-COUNT
+               EXEC SQL
+                   FETCH C1 INTO :EMP-NO, :EMP-NAME, :DEPT-CODE
+               END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               DISPLAY "*** SQL ERROR *** SQLCODE: " SQLCODE
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+           CLOSE TA-FILE.
+           DISPLAY "<control total> TIME-AND-ATTENDANCE ROWS EXPORTED="
+                   RECORD-COUNT.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           COPY joblogproc.
