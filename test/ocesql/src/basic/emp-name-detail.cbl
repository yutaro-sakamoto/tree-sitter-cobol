@@ -0,0 +1,194 @@
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 prog.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+           COPY joblogcopy.
+
+       01 CONNECT-RETRY-COUNT PIC 9(02) VALUE ZERO.
+       01 CONNECT-RETRY-MAX PIC 9(02) VALUE 3.
+       01 CONNECT-BACKOFF-SECONDS PIC 9(01) VALUE 2.
+
+       01  IDX                     PIC  9(02).
+
+      *    A SMALL SEED SET OF NAME-DETAIL ROWS FOR ONE EMPLOYEE - THE
+      *    POINT OF THE PARENT/CHILD REDESIGN IS THAT A 41ST ROW IS
+      *    JUST ANOTHER INSERT, NOT A RECOMPILE.
+       01  SEED-NAME-COUNT         PIC  9(02) VALUE 3.
+       01  SEED-NAMES.
+         03 FILLER PIC X(50) VALUE "HOKKAI TARO".
+         03 FILLER PIC X(50) VALUE "AOMORI JIRO".
+         03 FILLER PIC X(50) VALUE "AKITA SABURO".
+       01  SEED-NAMES-R REDEFINES SEED-NAMES.
+         03  SEED-NAME-TBL OCCURS 3 PIC X(50).
+
+       01  D-DETAIL-REC.
+           05  D-SEQ-NO            PIC  Z9.
+           05  FILLER              PIC  X(01) VALUE SPACE.
+           05  D-NAME-VALUE        PIC  X(50).
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+
+       01  DETAIL-EMP-NO           PIC S9(04) VALUE ZERO.
+       01  DETAIL-SEQ-NO           PIC S9(02) VALUE ZERO.
+       01  DETAIL-NAME-VALUE       PIC  X(50) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           MOVE "EMPDTL  " TO JOB-LOG-PROGRAM-ID.
+           PERFORM JOB-LOG-HEADER.
+
+       PERFORM CONNECT-DB.
+
+      *    NORMALIZED REPLACEMENT FOR THE FLAT, FIXED-WIDTH
+      *    EMP_NAME001-EMP_NAME040 LAYOUT IN long-sql.cbl - ONE ROW
+      *    PER NAME INSTEAD OF FORTY FIXED COLUMNS SELECTED AT ONCE.
+           EXEC SQL
+               DROP TABLE IF EXISTS EMP_DETAIL
+           END-EXEC.
+           EXEC SQL
+                CREATE TABLE EMP_DETAIL
+                (
+                    EMP_NO      NUMERIC(4,0) NOT NULL,
+                    SEQ_NO      NUMERIC(2,0) NOT NULL,
+                    NAME_VALUE  CHAR(50),
+                    CONSTRAINT IEMPDTL_0 PRIMARY KEY (EMP_NO, SEQ_NO)
+                )
+           END-EXEC.
+           IF  SQLCODE NOT = ZERO
+               PERFORM ERROR-RTN
+               MOVE 0008 TO JOB-LOG-RETURN-CODE
+               PERFORM JOB-LOG-TRAILER
+               STOP RUN
+           END-IF.
+
+           MOVE 1 TO DETAIL-EMP-NO.
+           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > SEED-NAME-COUNT
+               MOVE IDX                  TO DETAIL-SEQ-NO
+               MOVE SEED-NAME-TBL(IDX)   TO DETAIL-NAME-VALUE
+               EXEC SQL
+                   INSERT INTO EMP_DETAIL VALUES
+                          (:DETAIL-EMP-NO, :DETAIL-SEQ-NO,
+                           :DETAIL-NAME-VALUE)
+               END-EXEC
+               IF  SQLCODE NOT = ZERO PERFORM ERROR-RTN
+           END-PERFORM.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT EMP_NO, SEQ_NO, NAME_VALUE
+                      FROM EMP_DETAIL
+                      WHERE EMP_NO = :DETAIL-EMP-NO
+                      ORDER BY SEQ_NO
+           END-EXEC.
+           EXEC SQL
+               OPEN C1
+           END-EXEC.
+
+           EXEC SQL
+               FETCH C1 INTO :DETAIL-EMP-NO, :DETAIL-SEQ-NO,
+                             :DETAIL-NAME-VALUE
+           END-EXEC.
+           PERFORM UNTIL SQLCODE NOT = ZERO
+               MOVE DETAIL-SEQ-NO     TO D-SEQ-NO
+               MOVE DETAIL-NAME-VALUE TO D-NAME-VALUE
+               DISPLAY D-DETAIL-REC
+               EXEC SQL
+                   FETCH C1 INTO :DETAIL-EMP-NO, :DETAIL-SEQ-NO,
+                                 :DETAIL-NAME-VALUE
+               END-EXEC
+           END-PERFORM.
+      *    SQLCODE +10 JUST MEANS THE CURSOR RAN OUT OF ROWS - ONLY A
+      *    REAL ERROR CODE SHOULD BE TREATED AS AN ACTUAL FAILURE.
+           IF  SQLCODE NOT = +10
+               PERFORM ERROR-RTN
+           END-IF.
+
+           EXEC SQL
+               CLOSE C1
+           END-EXEC.
+
+       PERFORM DISCONNECT-DB.
+           MOVE ZERO TO JOB-LOG-RETURN-CODE.
+           PERFORM JOB-LOG-TRAILER.
+
+      *    END
+           STOP RUN.
+
+      ******************************************************************
+       CONNECT-DB.
+      ******************************************************************
+
+      *    SERVER
+           MOVE  "<|DB_NAME|>@<|DB_HOST|>:<|DB_PORT|>"
+             TO DBNAME.
+           MOVE  "<|DB_USER|>"
+             TO USERNAME.
+           MOVE  "<|DB_PASSWORD|>"
+             TO PASSWD.
+
+      *    RETRY-WITH-BACKOFF - NIGHTLY MAINTENANCE CAUSES BRIEF
+      *    CONNECTION BLIPS; DON'T ABORT THE WHOLE RUN ON ONE
+           PERFORM WITH TEST AFTER
+                   UNTIL SQLCODE = ZERO
+                      OR CONNECT-RETRY-COUNT >= CONNECT-RETRY-MAX
+               EXEC SQL
+                   CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+               END-EXEC
+               IF  SQLCODE NOT = ZERO
+                   ADD 1 TO CONNECT-RETRY-COUNT
+                   IF  CONNECT-RETRY-COUNT < CONNECT-RETRY-MAX
+                       DISPLAY "CONNECT FAILED, RETRY "
+                               CONNECT-RETRY-COUNT " OF "
+                               CONNECT-RETRY-MAX
+                       CALL "C$SLEEP" USING CONNECT-BACKOFF-SECONDS
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+       DISCONNECT-DB.
+      ******************************************************************
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLCODE: " SQLCODE " " NO ADVANCING.
+           EVALUATE SQLCODE
+              WHEN  -01
+                 DISPLAY "Connection falied"
+              WHEN  -20
+                 DISPLAY "Internal error"
+              WHEN  -30
+                 DISPLAY "PostgreSQL error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+              WHEN  OTHER
+                 DISPLAY "Undefined error"
+                 DISPLAY "ERRCODE: "  SQLSTATE
+                 DISPLAY SQLERRMC
+           END-EVALUATE.
+
+           COPY joblogproc.
