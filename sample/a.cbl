@@ -1,14 +1,20 @@
        identification division.
        program-id. a.
+       environment division.
+       input-output section.
+       file-control.
+           COPY datefctl.
        data division.
+       file section.
+           COPY datefd.
+
        working-storage section.
-       01 sys-date.
-         03 date-full PIC 9(08).
-         03 date-r redefines date-full.
-           05 date-year pic 9(04).
-           05 date-month pic 9(02).
-           05 date-day pic 9(02).
+           COPY datecopy.
+           COPY joblogcopy.
+
        procedure division.
+           MOVE "A       " TO job-log-program-id.
+           PERFORM JOB-LOG-HEADER.
            MOVE ZERO TO date-year.
        label1.
            MOVE 1 TO date-year.
@@ -19,3 +25,11 @@
            MOVE HIGH-VALUE TO date-month.
        label3.
            MOVE 4 TO date-year of date-r.
+           PERFORM VALIDATE-SYS-DATE.
+           PERFORM CLOSE-HOLIDAY-FILE.
+           MOVE ZERO TO job-log-return-code.
+           PERFORM JOB-LOG-TRAILER.
+           GOBACK.
+
+           COPY dateproc.
+           COPY joblogproc.
