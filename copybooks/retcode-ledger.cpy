@@ -0,0 +1,10 @@
+      *    CENTRAL RETURN-CODE LEDGER - WHAT A STOP LITERAL OR NON-ZERO
+      *    RETURN CODE MEANS AND WHAT THE OPERATOR SHOULD DO ABOUT IT,
+      *    SO NOBODY HAS TO GO READ SOURCE AT 2AM TO FIND OUT.
+       01 RETCODE-LEDGER-TBL.
+         03 RETCODE-LEDGER-ROW OCCURS 3.
+           05 RETCODE-LEDGER-CODE     PIC X(08).
+           05 RETCODE-LEDGER-PROGRAM  PIC X(08).
+           05 RETCODE-LEDGER-MEANING  PIC X(56).
+           05 RETCODE-LEDGER-ACTION   PIC X(56).
+       01 RETCODE-LEDGER-COUNT PIC 9(02) VALUE 3.
