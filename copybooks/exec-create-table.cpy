@@ -0,0 +1,10 @@
+      --  VERSION 0001 - MANUAL-REVIEW ONLY. NO RUNTIME VERSION CHECK
+      --  EXISTS FOR THIS MEMBER - KEEP ANY CALLER'S ASSUMPTIONS ABOUT
+      --  THIS TEXT IN SYNC BY INSPECTION WHEN IT CHANGES.
+                CREATE TABLE EMP
+                (
+                    EMP_NO     NUMERIC(4,0) NOT NULL,
+                    EMP_NAME   CHAR(20),
+                    EMP_SALARY NUMERIC(4,0),
+                    CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
+                )
