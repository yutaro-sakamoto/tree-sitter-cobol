@@ -0,0 +1,16 @@
+      *    VERSION MARKER FOR THIS COPY MEMBER - include.cbl CHECKS
+      *    THIS AGAINST ITS OWN COMPILED-AGAINST CONSTANT IN
+      *    INCLUDE-VERSION-CHECK SO A SILENTLY UPDATED MEMBER DOESN'T
+      *    CAUSE A FIELD-LAYOUT MISMATCH THAT GOES UNNOTICED.
+       01 TEST-DATA-VERSION PIC X(04) VALUE "0001".
+       01  TEST-DATA.
+         03 FILLER       PIC X(28) VALUE "0001HOKKAI TARO         0400".
+         03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO         0350".
+         03 FILLER       PIC X(28) VALUE "0003AKITA SABURO        0300".
+         03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO         025p".
+         03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         0200".
+         03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO    0150".
+         03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO    010p".
+         03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO     0050".
+         03 FILLER       PIC X(28) VALUE "0009GUMMA KURO          020p".
+         03 FILLER       PIC X(28) VALUE "0010SAITAMA JURO        0350".
