@@ -0,0 +1,9 @@
+      *    TEST-DATA-R REDEFINES THE TEST-DATA MEMBER INCLUDED RIGHT
+      *    BEFORE THIS ONE - ITS VERSION MARKER MUST STAY IN STEP WITH
+      *    TEST-DATA-VERSION OR THE REDEFINES NO LONGER LINES UP.
+       01  TEST-DATA-R   REDEFINES TEST-DATA.
+         03  TEST-TBL    OCCURS  10.
+           05  TEST-NO             PIC S9(04).
+           05  TEST-NAME           PIC  X(20) .
+           05  TEST-SALARY         PIC S9(04).
+       01 TEST-DATA-R-VERSION PIC X(04) VALUE "0001".
