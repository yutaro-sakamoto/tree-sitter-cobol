@@ -0,0 +1,5 @@
+           select holiday-file assign to "HOLIDAY"
+               organization is indexed
+               access mode is random
+               record key is hol-date
+               file status is holiday-file-status.
