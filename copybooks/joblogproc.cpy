@@ -0,0 +1,20 @@
+       JOB-LOG-HEADER.
+           ACCEPT JOB-LOG-START-TIME FROM TIME.
+           DISPLAY "================================================".
+           DISPLAY "JOB START: " JOB-LOG-PROGRAM-ID " AT "
+               JOB-LOG-START-TIME.
+           DISPLAY "================================================".
+
+       JOB-LOG-TRAILER.
+           ACCEPT JOB-LOG-END-TIME FROM TIME.
+           COMPUTE JOB-LOG-ELAPSED-SECONDS =
+               (JOB-LOG-END-HH * 3600 + JOB-LOG-END-MM * 60
+                   + JOB-LOG-END-SS)
+               - (JOB-LOG-START-HH * 3600 + JOB-LOG-START-MM * 60
+                   + JOB-LOG-START-SS).
+           DISPLAY "================================================".
+           DISPLAY "JOB END:   " JOB-LOG-PROGRAM-ID " AT "
+               JOB-LOG-END-TIME.
+           DISPLAY "ELAPSED SECONDS: " JOB-LOG-ELAPSED-SECONDS.
+           DISPLAY "RETURN CODE: " JOB-LOG-RETURN-CODE.
+           DISPLAY "================================================".
