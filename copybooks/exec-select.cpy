@@ -0,0 +1,7 @@
+      --  VERSION 0001 - MANUAL-REVIEW ONLY. NO RUNTIME VERSION CHECK
+      --  EXISTS FOR THIS MEMBER - KEEP ANY CALLER'S ASSUMPTIONS ABOUT
+      --  THIS TEXT IN SYNC BY INSPECTION WHEN IT CHANGES.
+           SELECT EMP_NO, EMP_NAME, EMP_SALARY INTO
+               :READ-NO(1), :READ-NAME(1), :READ-SALARY(1)
+           FROM EMP
+           ORDER BY EMP_NO
