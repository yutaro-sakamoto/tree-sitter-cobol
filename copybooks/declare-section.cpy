@@ -0,0 +1,10 @@
+      *    VERSION MARKER FOR THIS COPY MEMBER - SEE
+      *    include.cbl'S INCLUDE-VERSION-CHECK PARAGRAPH.
+       01  DECLARE-SECTION-VERSION PIC X(04) VALUE "0001".
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  EMP-REC-VARS.
+         03  EMP-NO                PIC S9(04) VALUE ZERO.
+         03  EMP-NAME              PIC  X(20) .
+         03  EMP-SALARY            PIC S9(04) VALUE ZERO.
