@@ -0,0 +1,183 @@
+       VALIDATE-SYS-DATE.
+           MOVE "Y" TO DATE-VALID-FLAG
+           IF DATE-MONTH < 1 OR DATE-MONTH > 12
+               MOVE "N" TO DATE-VALID-FLAG
+           ELSE
+               MOVE DAYS-IN-MONTH(DATE-MONTH) TO WS-MAX-DAY
+               IF DATE-MONTH = 2
+                   IF FUNCTION MOD(DATE-YEAR, 4) = 0 AND
+                      (FUNCTION MOD(DATE-YEAR, 100) NOT = 0 OR
+                       FUNCTION MOD(DATE-YEAR, 400) = 0)
+                       MOVE 29 TO WS-MAX-DAY
+                   END-IF
+               END-IF
+               IF DATE-DAY < 1 OR DATE-DAY > WS-MAX-DAY
+                   MOVE "N" TO DATE-VALID-FLAG
+               END-IF
+           END-IF.
+
+       DETERMINE-LEAP-YEAR.
+           IF FUNCTION MOD(DATE-YEAR, 4) = 0 AND
+              (FUNCTION MOD(DATE-YEAR, 100) NOT = 0 OR
+               FUNCTION MOD(DATE-YEAR, 400) = 0)
+               MOVE "Y" TO LEAP-YEAR-FLAG
+           ELSE
+               MOVE "N" TO LEAP-YEAR-FLAG
+           END-IF.
+
+       CONVERT-TO-JULIAN.
+           PERFORM DETERMINE-LEAP-YEAR
+           MOVE CUM-DAYS-BEFORE-MONTH(DATE-MONTH) TO JULIAN-DOY-OUT
+           ADD DATE-DAY TO JULIAN-DOY-OUT
+           IF IS-LEAP-YEAR AND DATE-MONTH > 2
+               ADD 1 TO JULIAN-DOY-OUT
+           END-IF
+           MOVE DATE-YEAR TO JULIAN-YEAR-OUT.
+
+       CONVERT-FROM-JULIAN.
+           MOVE JULIAN-YEAR-OUT TO DATE-YEAR
+           PERFORM DETERMINE-LEAP-YEAR
+           MOVE JULIAN-DOY-OUT TO WS-REMAINING-DAYS
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-MONTH-IDX > 12
+               MOVE DAYS-IN-MONTH(WS-MONTH-IDX) TO WS-THIS-MONTH-DAYS
+               IF WS-MONTH-IDX = 2 AND IS-LEAP-YEAR
+                   MOVE 29 TO WS-THIS-MONTH-DAYS
+               END-IF
+               IF WS-REMAINING-DAYS <= WS-THIS-MONTH-DAYS
+                   MOVE WS-MONTH-IDX TO DATE-MONTH
+                   MOVE WS-REMAINING-DAYS TO DATE-DAY
+                   MOVE 13 TO WS-MONTH-IDX
+               ELSE
+                   SUBTRACT WS-THIS-MONTH-DAYS FROM WS-REMAINING-DAYS
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-DAY-OF-WEEK.
+           MOVE DATE-MONTH TO ZZ-MONTH
+           MOVE DATE-YEAR TO ZZ-YEAR
+           IF ZZ-MONTH < 3
+               ADD 12 TO ZZ-MONTH
+               SUBTRACT 1 FROM ZZ-YEAR
+           END-IF
+           DIVIDE ZZ-YEAR BY 100 GIVING ZZ-J REMAINDER ZZ-K
+           COMPUTE ZZ-TERM-A = (13 * (ZZ-MONTH + 1)) / 5
+           COMPUTE ZZ-TERM-K4 = ZZ-K / 4
+           COMPUTE ZZ-TERM-J4 = ZZ-J / 4
+           COMPUTE ZZ-H = DATE-DAY + ZZ-TERM-A + ZZ-K + ZZ-TERM-K4 +
+               ZZ-TERM-J4 + (5 * ZZ-J)
+           COMPUTE DAY-OF-WEEK-CODE = FUNCTION MOD(ZZ-H, 7).
+
+       ADVANCE-ONE-DAY.
+           ADD 1 TO DATE-DAY
+           PERFORM DETERMINE-LEAP-YEAR
+           MOVE DAYS-IN-MONTH(DATE-MONTH) TO WS-MAX-DAY
+           IF DATE-MONTH = 2 AND IS-LEAP-YEAR
+               MOVE 29 TO WS-MAX-DAY
+           END-IF
+           IF DATE-DAY > WS-MAX-DAY
+               MOVE 1 TO DATE-DAY
+               ADD 1 TO DATE-MONTH
+               IF DATE-MONTH > 12
+                   MOVE 1 TO DATE-MONTH
+                   ADD 1 TO DATE-YEAR
+               END-IF
+           END-IF.
+
+       REGRESS-ONE-DAY.
+           SUBTRACT 1 FROM DATE-DAY
+           IF DATE-DAY < 1
+               SUBTRACT 1 FROM DATE-MONTH
+               IF DATE-MONTH < 1
+                   MOVE 12 TO DATE-MONTH
+                   SUBTRACT 1 FROM DATE-YEAR
+               END-IF
+               PERFORM DETERMINE-LEAP-YEAR
+               MOVE DAYS-IN-MONTH(DATE-MONTH) TO WS-MAX-DAY
+               IF DATE-MONTH = 2 AND IS-LEAP-YEAR
+                   MOVE 29 TO WS-MAX-DAY
+               END-IF
+               MOVE WS-MAX-DAY TO DATE-DAY
+           END-IF.
+
+       NEXT-BUSINESS-DAY.
+           PERFORM ADVANCE-ONE-DAY
+           PERFORM COMPUTE-DAY-OF-WEEK
+           PERFORM CHECK-HOLIDAY-DATE
+           PERFORM UNTIL NOT IS-WEEKEND AND NOT IS-HOLIDAY
+               PERFORM ADVANCE-ONE-DAY
+               PERFORM COMPUTE-DAY-OF-WEEK
+               PERFORM CHECK-HOLIDAY-DATE
+           END-PERFORM.
+
+       PREVIOUS-BUSINESS-DAY.
+           PERFORM REGRESS-ONE-DAY
+           PERFORM COMPUTE-DAY-OF-WEEK
+           PERFORM CHECK-HOLIDAY-DATE
+           PERFORM UNTIL NOT IS-WEEKEND AND NOT IS-HOLIDAY
+               PERFORM REGRESS-ONE-DAY
+               PERFORM COMPUTE-DAY-OF-WEEK
+               PERFORM CHECK-HOLIDAY-DATE
+           END-PERFORM.
+
+       CHECK-HOLIDAY-DATE.
+           IF HOLIDAY-FILE-OPEN-FLAG = "N"
+               OPEN INPUT HOLIDAY-FILE
+               MOVE "Y" TO HOLIDAY-FILE-OPEN-FLAG
+               IF HOLIDAY-FILE-STATUS NOT = "00"
+                   DISPLAY "CANNOT OPEN HOLIDAY FILE, STATUS "
+                           HOLIDAY-FILE-STATUS
+                   DISPLAY "TREATING ALL DATES AS NON-HOLIDAY"
+               END-IF
+           END-IF
+           MOVE "N" TO HOLIDAY-FLAG
+           IF HOLIDAY-FILE-STATUS = "00"
+               MOVE DATE-FULL TO HOL-DATE
+               READ HOLIDAY-FILE
+                   INVALID KEY
+                       MOVE "N" TO HOLIDAY-FLAG
+                   NOT INVALID KEY
+                       MOVE "Y" TO HOLIDAY-FLAG
+               END-READ
+           END-IF.
+
+       ADD-DAYS-TO-DATE.
+           IF ADD-DAYS-COUNT >= 0
+               PERFORM ADD-DAYS-COUNT TIMES
+                   PERFORM ADVANCE-ONE-DAY
+               END-PERFORM
+           ELSE
+               COMPUTE ADD-DAYS-COUNT = ADD-DAYS-COUNT * -1
+               PERFORM ADD-DAYS-COUNT TIMES
+                   PERFORM REGRESS-ONE-DAY
+               END-PERFORM
+           END-IF.
+
+       EXPAND-TWO-DIGIT-YEAR.
+           IF TWO-DIGIT-YEAR-IN < CENTURY-PIVOT
+               COMPUTE DATE-YEAR = 2000 + TWO-DIGIT-YEAR-IN
+           ELSE
+               COMPUTE DATE-YEAR = 1900 + TWO-DIGIT-YEAR-IN
+           END-IF.
+
+       DERIVE-FISCAL-PERIOD.
+           PERFORM CONVERT-TO-JULIAN
+           MOVE JULIAN-YEAR-OUT TO FISCAL-YEAR
+           MOVE JULIAN-DOY-OUT TO FISCAL-DAY-OF-YEAR
+           MOVE FISCAL-DAY-OF-YEAR TO WS-REMAINING-DAYS
+           PERFORM VARYING WS-MONTH-IDX FROM 1 BY 1
+                   UNTIL WS-MONTH-IDX > 13
+               IF WS-REMAINING-DAYS <= FISCAL-PERIOD-DAYS(WS-MONTH-IDX)
+                   MOVE WS-MONTH-IDX TO FISCAL-PERIOD
+                   MOVE 14 TO WS-MONTH-IDX
+               ELSE
+                   SUBTRACT FISCAL-PERIOD-DAYS(WS-MONTH-IDX)
+                       FROM WS-REMAINING-DAYS
+               END-IF
+           END-PERFORM.
+
+       CLOSE-HOLIDAY-FILE.
+           IF HOLIDAY-FILE-OPEN-FLAG = "Y"
+               CLOSE HOLIDAY-FILE
+               MOVE "N" TO HOLIDAY-FILE-OPEN-FLAG
+           END-IF.
