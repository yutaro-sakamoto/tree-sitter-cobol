@@ -0,0 +1,21 @@
+      *    STANDARD BATCH JOB LOG HEADER/TRAILER FIELDS - SHARED BY
+      *    EVERY PROGRAM THAT PERFORMS JOB-LOG-HEADER/JOB-LOG-TRAILER
+      *    FROM joblogproc.cpy, SO THE BANNER LOOKS THE SAME SHOP-WIDE.
+       01 JOB-LOG-PROGRAM-ID        PIC X(08) VALUE SPACE.
+       01 JOB-LOG-RETURN-CODE       PIC 9(04) VALUE ZERO.
+       01 JOB-LOG-START-TIME        PIC 9(08).
+       01 JOB-LOG-START-TIME-R REDEFINES JOB-LOG-START-TIME.
+         03 JOB-LOG-START-HH        PIC 9(02).
+         03 JOB-LOG-START-MM        PIC 9(02).
+         03 JOB-LOG-START-SS        PIC 9(02).
+         03 JOB-LOG-START-HS        PIC 9(02).
+       01 JOB-LOG-END-TIME          PIC 9(08).
+       01 JOB-LOG-END-TIME-R REDEFINES JOB-LOG-END-TIME.
+         03 JOB-LOG-END-HH          PIC 9(02).
+         03 JOB-LOG-END-MM          PIC 9(02).
+         03 JOB-LOG-END-SS          PIC 9(02).
+         03 JOB-LOG-END-HS          PIC 9(02).
+      *    SIGNED - A JOB SPANNING MIDNIGHT PRODUCES A NEGATIVE
+      *    END-MINUS-START RESULT IN JOB-LOG-TRAILER; AN UNSIGNED
+      *    FIELD WOULD SILENTLY CORRUPT THAT VALUE ON COMPUTE.
+       01 JOB-LOG-ELAPSED-SECONDS   PIC S9(05).
