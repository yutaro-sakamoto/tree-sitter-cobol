@@ -0,0 +1,97 @@
+       01 sys-date.
+         03 date-full PIC 9(08).
+         03 date-r redefines date-full.
+           05 date-year pic 9(04).
+           05 date-month pic 9(02).
+           05 date-day pic 9(02).
+
+       01 date-valid-flag pic x value "Y".
+         88 date-is-valid value "Y".
+         88 date-is-invalid value "N".
+
+       01 ws-max-day pic 9(02) value zero.
+
+       01 days-in-month-tbl.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 28.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 30.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 30.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 30.
+         03 filler pic 9(02) value 31.
+         03 filler pic 9(02) value 30.
+         03 filler pic 9(02) value 31.
+       01 days-in-month-r redefines days-in-month-tbl.
+         03 days-in-month occurs 12 times pic 9(02).
+
+       01 leap-year-flag pic x value "N".
+         88 is-leap-year value "Y".
+
+       01 cum-days-before-month-tbl.
+         03 filler pic 9(03) value 0.
+         03 filler pic 9(03) value 31.
+         03 filler pic 9(03) value 59.
+         03 filler pic 9(03) value 90.
+         03 filler pic 9(03) value 120.
+         03 filler pic 9(03) value 151.
+         03 filler pic 9(03) value 181.
+         03 filler pic 9(03) value 212.
+         03 filler pic 9(03) value 243.
+         03 filler pic 9(03) value 273.
+         03 filler pic 9(03) value 304.
+         03 filler pic 9(03) value 334.
+       01 cum-days-before-month-r redefines cum-days-before-month-tbl.
+         03 cum-days-before-month occurs 12 times pic 9(03).
+
+       01 julian-date.
+         03 julian-year-out pic 9(04).
+         03 julian-doy-out pic 9(03).
+
+       01 ws-month-idx pic 9(02).
+       01 ws-remaining-days pic 9(03).
+       01 ws-this-month-days pic 9(02).
+
+       01 day-of-week-code pic 9(01).
+         88 is-weekend values 0, 1.
+       01 zz-month pic 9(02).
+       01 zz-year pic 9(04).
+       01 zz-k pic 9(02).
+       01 zz-j pic 9(02).
+       01 zz-term-a pic 9(02).
+       01 zz-term-k4 pic 9(02).
+       01 zz-term-j4 pic 9(02).
+       01 zz-h pic 9(03).
+
+       01 holiday-file-status pic x(02).
+       01 holiday-file-open-flag pic x value "N".
+       01 holiday-flag pic x value "N".
+         88 is-holiday value "Y".
+
+       01 add-days-count pic s9(05).
+
+       01 two-digit-year-in pic 9(02).
+       01 century-pivot pic 9(02) value 50.
+
+       01 fiscal-year pic 9(04).
+       01 fiscal-period pic 9(02).
+       01 fiscal-day-of-year pic 9(03).
+
+       01 fiscal-period-days-tbl.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 35.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 35.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 35.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 28.
+         03 filler pic 9(03) value 35.
+         03 filler pic 9(03) value 7.
+       01 fiscal-period-days-r redefines fiscal-period-days-tbl.
+         03 fiscal-period-days occurs 13 times pic 9(03).
