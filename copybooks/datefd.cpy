@@ -0,0 +1,4 @@
+       fd holiday-file.
+       01 holiday-record.
+         03 hol-date pic 9(08).
+         03 hol-description pic x(30).
