@@ -0,0 +1,4 @@
+      --  VERSION 0001 - MANUAL-REVIEW ONLY. NO RUNTIME VERSION CHECK
+      --  EXISTS FOR THIS MEMBER - KEEP ANY CALLER'S ASSUMPTIONS ABOUT
+      --  THIS TEXT IN SYNC BY INSPECTION WHEN IT CHANGES.
+           CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
